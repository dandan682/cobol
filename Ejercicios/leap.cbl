@@ -6,15 +6,39 @@
        01 WS-YEAR            PIC 9(4).
        01 WS-C               PIC 9(4).
        01 WS-R               PIC 9(4).
+       01 WS-MODE            PIC X VALUE 'S'.
+          88 SINGLE-YEAR-MODE VALUE 'S' 's'.
+          88 RANGE-MODE       VALUE 'R' 'r'.
+       01 WS-START-YEAR      PIC 9(4).
+       01 WS-END-YEAR        PIC 9(4).
        PROCEDURE DIVISION.
        LEAP.
       * Enter solution here
-           DISPLAY 'TYPE THE YEAR: ' WITH NO ADVANCING
-           ACCEPT WS-YEAR
-           PERFORM LEAP-002
+           DISPLAY 'SINGLE YEAR OR RANGE OF YEARS (S/R): '
+              WITH NO ADVANCING
+           ACCEPT WS-MODE
+           EVALUATE TRUE
+              WHEN SINGLE-YEAR-MODE
+                 DISPLAY 'TYPE THE YEAR: ' WITH NO ADVANCING
+                 ACCEPT WS-YEAR
+                 PERFORM LEAP-002
+              WHEN RANGE-MODE
+                 DISPLAY 'TYPE THE START YEAR: ' WITH NO ADVANCING
+                 ACCEPT WS-START-YEAR
+                 DISPLAY 'TYPE THE END YEAR: ' WITH NO ADVANCING
+                 ACCEPT WS-END-YEAR
+                 PERFORM LEAP-RANGE
+              WHEN OTHER
+                 DISPLAY '** INVALID MODE: ' WS-MODE
+           END-EVALUATE
            CONTINUE.
        LEAP-EXIT.
          GOBACK.
+       LEAP-RANGE.
+           PERFORM VARYING WS-YEAR FROM WS-START-YEAR BY 1
+              UNTIL WS-YEAR > WS-END-YEAR
+              PERFORM LEAP-002
+           END-PERFORM.
        LEAP-002.
            EVALUATE TRUE                                  
                WHEN FUNCTION MOD (WS-YEAR 4)   NOT ZERO    
