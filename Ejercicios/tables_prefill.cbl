@@ -1,6 +1,17 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.     TABLE-FILL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODMAST ASSIGN TO "PRODMAST.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-PRODMAST-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD PRODMAST.
+       01 PRODMAST-RECORD.
+          02 PM-PRODNAME PIC X(5).
+          02 PM-PROSIZES PIC A OCCURS 3 TIMES.
        WORKING-STORAGE SECTION.
        01 PROD-TABLE.
           02 PROD-DATA.
@@ -11,26 +22,53 @@
              03 SHIRT OCCURS 3 TIMES.
                 04 PRODNAME PIC X(5).
                 04 PROSIZES PIC A OCCURS 3 TIMES.
+       01 WS-PRODMAST-STATUS PIC X(2) VALUE '00'.
+       01 WS-PROD-IDX PIC 9 VALUE 1.
+       01 WS-PRODMAST-EOF PIC X VALUE 'N'.
+          88 PRODMAST-END VALUE 'Y'.
        01 CHANGEME.
           02 TEXTNUM PIC X(6).
           02 FLOATNUM REDEFINES TEXTNUM PIC 9(4)V99.
-       01 SRNUM PIC X(7).
+       01 STRNUM PIC X(7).
+       01 WNUM-TEXT PIC X(4).
+       01 FNUM-TEXT PIC X(2).
        01 SPLITNUM.
           02 WNUM PIC 9(4) VALUE ZERO.
-          02 FNUM PÌC 99 VALUE ZERO.     
+          02 FNUM PIC 99 VALUE ZERO.
        01 FLNUM REDEFINES SPLITNUM PIC 9999V99.
-       01 DOLLARNUM PIC $$,$$9.99.       
+       01 DOLLARNUM PIC $$,$$9.99.
        PROCEDURE DIVISION.
+           OPEN INPUT PRODMAST
+           IF WS-PRODMAST-STATUS = '00'
+              PERFORM VARYING WS-PROD-IDX FROM 1 BY 1
+                 UNTIL WS-PROD-IDX > 3 OR PRODMAST-END
+                 READ PRODMAST
+                    AT END SET PRODMAST-END TO TRUE
+                    NOT AT END
+                       MOVE PRODMAST-RECORD TO SHIRT(WS-PROD-IDX)
+                 END-READ
+              END-PERFORM
+              CLOSE PRODMAST
+           ELSE
+              DISPLAY '** UNABLE TO OPEN PRODMAST, STATUS: '
+                 WS-PRODMAST-STATUS
+           END-IF
            DISPLAY SHIRT(1)
            MOVE '123456' TO TEXTNUM
-           DISPLAY FLOATNUM 
+           DISPLAY FLOATNUM
            DISPLAY 'ENTER A FLOAT: ' WITH NO ADVANCING.
-           ACCEPT STRNUM 
-           UNSTRING STRNUM 
-              DELIMITED BY '.' OR ALL SPACES 
-              INTO WNUM, FNUM 
-           MOVE FLNUM TO DOLLARNUM 
-           DISPLAY DOLLARNUM 
-           GOBACK.      
+           ACCEPT STRNUM
+           UNSTRING STRNUM
+              DELIMITED BY '.' OR ALL SPACES
+              INTO WNUM-TEXT, FNUM-TEXT
+           IF WNUM-TEXT IS NUMERIC AND FNUM-TEXT IS NUMERIC
+              MOVE WNUM-TEXT TO WNUM
+              MOVE FNUM-TEXT TO FNUM
+              MOVE FLNUM TO DOLLARNUM
+              DISPLAY DOLLARNUM
+           ELSE
+              DISPLAY '** INVALID NUMERIC INPUT: ' STRNUM
+           END-IF
+           GOBACK.
            END PROGRAM TABLE-FILL.
            
\ No newline at end of file
