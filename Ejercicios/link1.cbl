@@ -26,6 +26,9 @@
       ****************************************************
       *     CALL 'LINK2' USING WS-GROUP-VAR
            CALL WS-PROG USING WS-GROUP-VAR
+              ON EXCEPTION
+                 DISPLAY 'ERROR: UNABLE TO CALL PROGRAM ' WS-PROG
+           END-CALL
       ****************************************************
            DISPLAY 'RETURNED TO PROGRAM1: LINK1.'
            CLOSE INFILE
