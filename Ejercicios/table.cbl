@@ -9,6 +9,8 @@
                  15 STORE-SALES    PIC 9(5).
        01  COUNTER-I               PIC 9 VALUE 1.
        01  COUNTER-J               PIC 9 VALUE 1.
+       01  STORE-TOTAL             PIC 9(6) OCCURS 3 TIMES VALUE ZERO.
+       01  GRAND-TOTAL             PIC 9(7) VALUE ZERO.
        PROCEDURE DIVISION.
            MOVE 300 TO STORE-SALES (1 1)
            MOVE 400 TO STORE-SALES (1 2)
@@ -27,9 +29,15 @@
               MOVE 1 TO COUNTER-J
               PERFORM UNTIL COUNTER-J >= 5
                  DISPLAY STORE-SALES (COUNTER-I  COUNTER-J)
+                 ADD STORE-SALES (COUNTER-I COUNTER-J)
+                    TO STORE-TOTAL (COUNTER-I)
                  ADD 1 TO COUNTER-J
               END-PERFORM
+              DISPLAY 'STORE ' COUNTER-I ' TOTAL: '
+                 STORE-TOTAL (COUNTER-I)
+              ADD STORE-TOTAL (COUNTER-I) TO GRAND-TOTAL
               ADD 1 TO COUNTER-I
            END-PERFORM
+           DISPLAY 'GRAND TOTAL: ' GRAND-TOTAL
            GOBACK.
            
\ No newline at end of file
