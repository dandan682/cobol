@@ -7,8 +7,8 @@
       ***************************************
        FILE-CONTROL. 
            SELECT CUSTOMER-FILE    ASSIGN TO "customer.txt"
-              ORGANIZATION IS LINE INDEXED
-              ACCESS MODE IS RANDOM
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
               RECORD KEY IS IDNUM.
       ***************************************      
        DATA DIVISION. 
@@ -18,14 +18,20 @@
        FD CUSTOMER-FILE.
        01 CUSTOMERDATA.
            02 IDNUM                PIC 9(2).
-           02 FIRSTNAME            PIC X(15). 
-           02 LASTNAME             PIC X(15).  
-           88 WS-EOF               VALUE HIGH-VALUE.
+           02 FIRSTNAME            PIC X(15).
+           02 LASTNAME             PIC X(15).
+           02 ADDR-LINE1           PIC X(25).
+           02 ADDR-CITY            PIC X(15).
+           02 ADDR-STATE           PIC X(02).
+           02 ADDR-ZIP             PIC X(10).
+           02 CUSTPHONE            PIC X(14).
       **************************************
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
        01 CHOICE                   PIC 9.
        01 STAYOPEN                 PIC X VALUE 'Y'.
        01 CUSTEXIST                PIC X.
+       01 WS-EOF-FLAG               PIC X VALUE 'N'.
+           88 WS-EOF                VALUE 'Y'.
       ***************************************
        PROCEDURE DIVISION.
            OPEN I-O CUSTOMER-FILE 
@@ -37,79 +43,98 @@
               DISPLAY '2 : DELETE CUSTOMER'
               DISPLAY '3 : UPDATE CUSTOMER'
               DISPLAY '4 : GET CUSTOMER'
+              DISPLAY '5 : LIST ALL CUSTOMERS'
               DISPLAY '0 : QUIT'
-              DISPLAY ':' WITH NO ADVANCING 
-              ACCEPT CHOICE 
-              EVALUATE CHOICE 
+              DISPLAY ':' WITH NO ADVANCING
+              ACCEPT CHOICE
+              EVALUATE CHOICE
                  WHEN 1 PERFORM ADDCUST
                  WHEN 2 PERFORM DELETECUST
                  WHEN 3 PERFORM UPDATECUST
                  WHEN 4 PERFORM GETCUST
+                 WHEN 5 PERFORM LISTCUST
                  WHEN OTHER MOVE 'N' TO STAYOPEN
-              END-EVALUATE 
+              END-EVALUATE
            END-PERFORM
            CLOSE CUSTOMER-FILE
            GOBACK.
        ADDCUST.
            DISPLAY ''
-           DISPLAY 'ENTER ID: ' WITH NO ADVANCING 
-           ACCEPT IDNUM 
-           DISPLAY 'ENTER FIRST NAME: ' WITH NO ADVANCING 
-           ACCEPT FIRSTNAME 
-           DISPLAY 'ENTER LAST NAME: ' WITH NO ADVANCING 
+           DISPLAY 'ENTER ID: ' WITH NO ADVANCING
+           ACCEPT IDNUM
+           DISPLAY 'ENTER FIRST NAME: ' WITH NO ADVANCING
+           ACCEPT FIRSTNAME
+           DISPLAY 'ENTER LAST NAME: ' WITH NO ADVANCING
            ACCEPT LASTNAME
+           DISPLAY 'ENTER ADDRESS: ' WITH NO ADVANCING
+           ACCEPT ADDR-LINE1
+           DISPLAY 'ENTER CITY: ' WITH NO ADVANCING
+           ACCEPT ADDR-CITY
+           DISPLAY 'ENTER STATE: ' WITH NO ADVANCING
+           ACCEPT ADDR-STATE
+           DISPLAY 'ENTER ZIP: ' WITH NO ADVANCING
+           ACCEPT ADDR-ZIP
+           DISPLAY 'ENTER PHONE: ' WITH NO ADVANCING
+           ACCEPT CUSTPHONE
            DISPLAY ' '
-           WRITE CUSTOMERDATA 
+           WRITE CUSTOMERDATA
               INVALID KEY DISPLAY 'ID TAKEN.'
            END-WRITE.
        DELETECUST.
            DISPLAY ''
            DISPLAY 'ENTER ID: ' WITH NO ADVANCING 
            ACCEPT IDNUM     
-           DELETE CUSTOMER-FILE 
-              INVALID KEY 'CUSTOMER DOES NOT EXIST'
+           DELETE CUSTOMER-FILE
+              INVALID KEY DISPLAY 'CUSTOMER DOES NOT EXIST'
            END-DELETE.
        UPDATECUST.
            DISPLAY ''
-           DISPLAY 'ENTER ID: ' WITH NO ADVANCING 
-           ACCEPT IDNUM       
-           MOVE 'Y' TO CUSTEXIST 
-           READ CUSTOMER-FILE 
-              INVALID KEY MOVE 'N' TO CUSTEXIST
-           IF CUSTEXIST = 'N'
-              DISPLAY 'CUSTO'
-           REWRITE        
-
-                   
-
-           PERFORM PRINT-PAGE-HEADING
+           DISPLAY 'ENTER ID: ' WITH NO ADVANCING
+           ACCEPT IDNUM
+           MOVE 'Y' TO CUSTEXIST
            READ CUSTOMER-FILE
-              AT END SET WS-EOF TO TRUE
+              INVALID KEY MOVE 'N' TO CUSTEXIST
            END-READ
-           PERFORM PRINT-REPORT-BODY UNTIL WS-EOF
-           WRITE PRINT-LINE FROM REPORT-FOOTING AFTER ADVANCING 4
-              LINES 
-           CLOSE CUSTOMER-FILE, CUSTOMER-REPORT 
-           GOBACK.
-       PRINT-PAGE-HEADING.
-           WRITE PRINT-LINE FROM PAGE-HEADING AFTER ADVANCING PAGE
-           WRITE PRINT-LINE FROM HEADER AFTER ADVANCING 2 LINES
-           MOVE 2 TO LINE-COUNT
-           ADD 1 TO PAGE-COUNT.
-       PRINT-REPORT-BODY.
-           IF NEW-PAGE-REQUIRED
-              MOVE PAGE-COUNT TO PRN-PAGENUM
-              WRITE PRINT-LINE FROM PAGE-FOOTING AFTER ADVANCING 4
-                 LINES
-              PERFORM PRINT-PAGE-HEADING
-           END-IF
-           MOVE IDNUM TO PRN-CUSTID
-           MOVE FIRSTNAME TO PRN-FIRSTNAME
-           MOVE LASTNAME TO PRN-LASTNAME
-           WRITE PRINT-LINE FROM CUSTOMER-DETAIL-LINE AFTER 
-              ADVANCING 1 LINE 
-           ADD 1 TO LINE-COUNT
+           IF CUSTEXIST = 'N'
+              DISPLAY 'CUSTOMER DOES NOT EXIST.'
+           ELSE
+              DISPLAY 'ENTER FIRST NAME: ' WITH NO ADVANCING
+              ACCEPT FIRSTNAME
+              DISPLAY 'ENTER LAST NAME: ' WITH NO ADVANCING
+              ACCEPT LASTNAME
+              DISPLAY 'ENTER ADDRESS: ' WITH NO ADVANCING
+              ACCEPT ADDR-LINE1
+              DISPLAY 'ENTER CITY: ' WITH NO ADVANCING
+              ACCEPT ADDR-CITY
+              DISPLAY 'ENTER STATE: ' WITH NO ADVANCING
+              ACCEPT ADDR-STATE
+              DISPLAY 'ENTER ZIP: ' WITH NO ADVANCING
+              ACCEPT ADDR-ZIP
+              DISPLAY 'ENTER PHONE: ' WITH NO ADVANCING
+              ACCEPT CUSTPHONE
+              REWRITE CUSTOMERDATA
+                 INVALID KEY DISPLAY 'UPDATE FAILED.'
+              END-REWRITE
+           END-IF.
+       GETCUST.
+           DISPLAY ''
+           DISPLAY 'ENTER ID: ' WITH NO ADVANCING
+           ACCEPT IDNUM
            READ CUSTOMER-FILE
-              AT END SET WS-EOF TO TRUE
+              INVALID KEY DISPLAY 'CUSTOMER DOES NOT EXIST.'
+              NOT INVALID KEY DISPLAY CUSTOMERDATA
            END-READ.
-       END PROGRAM FILE04.
+       LISTCUST.
+           DISPLAY ''
+           MOVE 'N' TO WS-EOF-FLAG
+           MOVE ZERO TO IDNUM
+           START CUSTOMER-FILE KEY IS NOT LESS THAN IDNUM
+              INVALID KEY SET WS-EOF TO TRUE
+           END-START
+           PERFORM UNTIL WS-EOF
+              READ CUSTOMER-FILE NEXT RECORD
+                 AT END SET WS-EOF TO TRUE
+                 NOT AT END DISPLAY CUSTOMERDATA
+              END-READ
+           END-PERFORM.
+       END PROGRAM FILE05.
