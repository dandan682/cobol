@@ -1,15 +1,28 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.     STUDENT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE  ASSIGN TO "student.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       01 STUD-DATA.
+          02 ID-NUM            PIC 9.
+          02 STUD-NAME         PIC X(10).
        WORKING-STORAGE SECTION.
        01  STUDENT-RESULT-TABLE.
            05 STUDENT-RESULT-LINE  OCCURS   5.
+              10 STUDENT-NAME   PIC X(10).
               10 STUDENT-MARK   PIC   999   OCCURS   3.
        01  STUDENT-NUM PIC   9.
        01  SUBJECT-NUM PIC   9.
+       01  STUDENT-AVERAGE PIC 999.
        PROCEDURE DIVISION.
-      PROCESS-RESULTS-MAIN.
+       PROCESS-RESULTS-MAIN.
            PERFORM FILL-TABLE
+           PERFORM WRITE-RESULTS
            PERFORM DISPLAY-TABLE
            GOBACK.
        FILL-TABLE.
@@ -17,14 +30,36 @@
            UNTIL STUDENT-NUM > 5.
        FILL-LINE.
            DISPLAY 'STUDENT NUMBER - ', STUDENT-NUM
+           DISPLAY 'STUDENT NAME - ' WITH NO ADVANCING
+           ACCEPT STUDENT-NAME(STUDENT-NUM)
            PERFORM GET-MARK VARYING SUBJECT-NUM FROM 1 BY 1
            UNTIL SUBJECT-NUM > 3.
        GET-MARK.
-           DISPLAY 'SUBJECT NUMBER - ', SUBJECT-NUM 
+           DISPLAY 'SUBJECT NUMBER - ', SUBJECT-NUM
            ACCEPT STUDENT-MARK(STUDENT-NUM, SUBJECT-NUM).
+       WRITE-RESULTS.
+           OPEN OUTPUT STUDENT-FILE
+           PERFORM WRITE-LINE VARYING STUDENT-NUM FROM 1 BY 1
+           UNTIL STUDENT-NUM > 5
+           CLOSE STUDENT-FILE.
+       WRITE-LINE.
+           MOVE STUDENT-NUM TO ID-NUM
+           MOVE STUDENT-NAME(STUDENT-NUM) TO STUD-NAME
+           WRITE STUD-DATA.
        DISPLAY-TABLE.
            PERFORM DISPLAY-LINE VARYING STUDENT-NUM FROM 1 BY 1
            UNTIL STUDENT-NUM > 5.
        DISPLAY-LINE.
-           DISPLAY STUDENT-NUM, ' '
-              STUDENT-MARK 
\ No newline at end of file
+           COMPUTE STUDENT-AVERAGE =
+              (STUDENT-MARK(STUDENT-NUM, 1) +
+               STUDENT-MARK(STUDENT-NUM, 2) +
+               STUDENT-MARK(STUDENT-NUM, 3)) / 3
+           DISPLAY STUDENT-NUM, ' ', STUDENT-NAME(STUDENT-NUM), ' '
+              STUDENT-MARK(STUDENT-NUM, 1), ' '
+              STUDENT-MARK(STUDENT-NUM, 2), ' '
+              STUDENT-MARK(STUDENT-NUM, 3), ' AVG: ' STUDENT-AVERAGE
+           EVALUATE STUDENT-AVERAGE
+              WHEN 0 THRU 49  DISPLAY ' - FAIL'
+              WHEN OTHER      DISPLAY ' - PASS'
+           END-EVALUATE.
+       END PROGRAM STUDENT.
