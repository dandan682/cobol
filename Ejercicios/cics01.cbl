@@ -2,23 +2,23 @@
        PROGRAM-ID.     PRUEBAC1.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-SALIDA-L     PIC S9(4) COMP.
-       01 WS-SALIDA       PIC X(10).
+           COPY PRUEBM1.
        PROCEDURE DIVISION.
            PERFORM 1000-INICIO.
            PERFORM 2000-PROCESO.
            PERFORM 3000-FIN.
            GOBACK.
-           
+
        1000-INICIO.
-      * INICIALIZAMOS LA VARIABLE DE SALIDA.
-           MOVE 'HOLA MUNDO' TO WS-SALIDA.
-           MOVE 10           TO WS-SALIDA-L.
+      * INICIALIZAMOS EL MAPA DE SALIDA.
+           MOVE LOW-VALUES   TO PRUEBM1O.
+           MOVE 'HOLA MUNDO' TO MSG1O.
        2000-PROCESO.
-      * ENVIAMOS LA VARIABLE AL CICS.
-           EXEC CICS SEND TEXT
-              FROM (WS-SALIDA)
-              LENGTH (WS-SALIDA-L)               
+      * ENVIAMOS EL MAPA AL CICS (SUSTITUYE AL SEND TEXT LITERAL).
+           EXEC CICS SEND MAP('MAPA1')
+              MAPSET('PRUEBM1')
+              FROM (PRUEBM1O)
+              ERASE
            END-EXEC.
        3000-FIN.
       * DEVOLVEMOS EL CONTROL AL CICS
