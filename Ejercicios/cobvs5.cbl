@@ -18,13 +18,7 @@
        DATA DIVISION.
        FILE SECTION. 
        FD  EMPLOYEE-VS-FILE.
-       01  EMPLOYEE.
-           05 EMP-ID               PIC 9(04).
-           05 EMP-LAST-NAME        PIC X(30).
-           05 EMP-FIRST-NAME       PIC X(20).
-           05 EMP-SERVICE-YEARS    PIC 9(02).
-           05 EMP-PROMOTION-DATE   PIC X(10).
-           05 FILLER               PIC X(14) VALUE SPACES.
+           COPY EMPREC.
       *****************************************************************
        WORKING-STORAGE SECTION.
        01  WS-FLAGS.
@@ -33,7 +27,11 @@
               88   SW-NOT-END-OF-FILE           VALUE 'N'.
        01  EMP-FILE-STATUS.
            05 EMPFILE-STAT1           PIC X.
-           05 EMPFILE-STAT2           PIC X.  
+           05 EMPFILE-STAT2           PIC X.
+       01  WS-MIN-SERVICE-YEARS       PIC 9(02) VALUE ZERO.
+       01  WS-RECORD-COUNT            PIC 9(06) VALUE ZERO.
+       01  WS-TOTAL-SERVICE-YEARS     PIC 9(08) VALUE ZERO.
+       01  WS-AVERAGE-SERVICE-YEARS   PIC 9(06)V99 VALUE ZERO.
       *****************************************************************
        PROCEDURE DIVISION.
            PERFORM P100-INITIALIZATION
@@ -42,39 +40,58 @@
            GOBACK.
        P100-INITIALIZATION.
            DISPLAY 'COBVS5 - SAMPLE COBOL PROGRAM: READ LOOP.'
-           OPEN INPUT EMPLOYEE-VS-FILE 
+           OPEN INPUT EMPLOYEE-VS-FILE
            IF EMP-FILE-STATUS = '00' OR '97' THEN
-              NEXT SENTENCE 
+              NEXT SENTENCE
            ELSE
-              DISPLAY 'ERROR ON OPEN - FILE STATUS ' EMP-FILE-STATUS
+              DISPLAY 'ERROR ON OPEN - FILE STATUS ' EMP-FILE-STATUS.
            DISPLAY 'INITIALIZE EMPLOYEE'
-           INITIALIZE EMPLOYEE.
+           INITIALIZE EMPLOYEE
+           ACCEPT WS-MIN-SERVICE-YEARS FROM COMMAND-LINE
+           IF NOT WS-MIN-SERVICE-YEARS IS NUMERIC
+              MOVE ZERO TO WS-MIN-SERVICE-YEARS
+           END-IF.
        P200-MAINLINE.
       ***************************************************************
-      * READ THE RECORD FROM THE VSAM FILE.                         *
+      * READ THE RECORD FROM THE VSAM FILE. SOFT-DELETED RECORDS    *
+      * AND RECORDS BELOW WS-MIN-SERVICE-YEARS ARE SKIPPED, AND A   *
+      * RECORD COUNT/TOTAL SERVICE YEARS IS ACCUMULATED FOR ANY     *
+      * RECORD ACTUALLY LISTED.                                     *
       ***************************************************************
            READ EMPLOYEE-VS-FILE
            IF EMP-FILE-STATUS = '10' THEN
               DISPLAY 'END OF FILE ENCOUNTERED'
               SET SW-END-OF-FILE TO TRUE
-           END-IF 
+           END-IF
            IF NOT SW-END-OF-FILE THEN
               PERFORM UNTIL SW-END-OF-FILE
-                 DISPLAY 'EMP-ID: ' EMP-ID 
-                 DISPLAY 'EMP LAST NAME: ' EMP-LAST-NAME 
-                 DISPLAY 'EMP FIRST NAME: ' EMP-FIRST-NAME 
-                 DISPLAY 'EMP YEARS OF SERVICE: ' EMP-SERVICE-YEARS 
-                 DISPLAY 'EMP YEARS OF SERVICE: ' EMP-PROMOTION-DATE 
+                 IF NOT EMP-IS-DELETED
+                    AND EMP-SERVICE-YEARS >= WS-MIN-SERVICE-YEARS THEN
+                    DISPLAY 'EMP-ID: ' EMP-ID
+                    DISPLAY 'EMP LAST NAME: ' EMP-LAST-NAME
+                    DISPLAY 'EMP FIRST NAME: ' EMP-FIRST-NAME
+                    DISPLAY 'EMP YEARS OF SERVICE: ' EMP-SERVICE-YEARS
+                    DISPLAY 'EMP YEARS OF SERVICE: ' EMP-PROMOTION-DATE
+                    ADD 1 TO WS-RECORD-COUNT
+                    ADD EMP-SERVICE-YEARS TO WS-TOTAL-SERVICE-YEARS
+                 END-IF
                  READ EMPLOYEE-VS-FILE
                  IF EMP-FILE-STATUS = '10' THEN
                     DISPLAY 'END OF FILE ENCOUNTERED'
                     SET SW-END-OF-FILE TO TRUE
-                 END-IF 
+                 END-IF
               END-PERFORM
-           ELSE 
+           ELSE
               DISPLAY 'NO RECORDS IN FILE'
-           END-IF. 
+           END-IF.
        P300-TERMINATION.
+           IF WS-RECORD-COUNT > ZERO
+              DIVIDE WS-TOTAL-SERVICE-YEARS BY WS-RECORD-COUNT
+                 GIVING WS-AVERAGE-SERVICE-YEARS ROUNDED
+           END-IF
+           DISPLAY 'RECORDS LISTED: ' WS-RECORD-COUNT
+           DISPLAY 'TOTAL SERVICE YEARS: ' WS-TOTAL-SERVICE-YEARS
+           DISPLAY 'AVERAGE SERVICE YEARS: ' WS-AVERAGE-SERVICE-YEARS
            CLOSE EMPLOYEE-VS-FILE
            DISPLAY 'COBVS5 - SUCCESSFULLY ENDED'.
       ***************************************************************
