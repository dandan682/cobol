@@ -18,13 +18,7 @@
        DATA DIVISION.
        FILE SECTION. 
        FD  EMPLOYEE-VS-FILE.
-       01  EMPLOYEE.
-           05 EMP-ID               PIC 9(04).
-           05 EMP-LAST-NAME        PIC X(30).
-           05 EMP-FIRST-NAME       PIC X(20).
-           05 EMP-SERVICE-YEARS    PIC 9(02).
-           05 EMP-PROMOTION-DATE   PIC X(10).
-           05 FILLER               PIC X(14) VALUE SPACES.
+           COPY EMPREC.
       *****************************************************************
        WORKING-STORAGE SECTION.
        01  WS-FLAGS.
@@ -32,8 +26,18 @@
               88   SW-END-OF-FILE               VALUE 'Y'.
               88   SW-NOT-END-OF-FILE           VALUE 'N'.
        01  EMP-FILE-STATUS.
+           88 EMP-OPEN-OK                     VALUE '00' '97'.
            05 EMPFILE-STAT1           PIC X.
-           05 EMPFILE-STAT2           PIC X.  
+           05 EMPFILE-STAT2           PIC X.
+       01  WS-OPEN-TRIES               PIC 9(02) VALUE ZERO.
+       01  WS-OPEN-MAX-TRIES           PIC 9(02) VALUE 5.
+       01  WS-OPEN-DELAY               PIC 9(04) COMP.
+       01  WS-EMP-ID                  PIC 9(04).
+       01  WS-NEW-LAST-NAME           PIC X(30).
+       01  WS-NEW-FIRST-NAME          PIC X(20).
+       01  WS-NEW-SERVICE-YEARS       PIC X(02).
+       01  WS-NEW-PROMOTION-DATE      PIC X(10).
+       01  WS-NEW-SSN                 PIC X(09).
       *****************************************************************
        PROCEDURE DIVISION.
            PERFORM P100-INITIALIZATION
@@ -42,29 +46,98 @@
            GOBACK.
        P100-INITIALIZATION.
            DISPLAY 'COBVS3 - SAMPLE COBOL PROGRAM: VSAM UPDATE.'
-           OPEN I-O EMPLOYEE-VS-FILE 
+           PERFORM P110-OPEN-WITH-RETRY
            IF EMP-FILE-STATUS = '00' OR '97' THEN
-              NEXT SENTENCE 
+              NEXT SENTENCE
            ELSE
               DISPLAY 'ERROR ON OPEN - FILE STATUS ' EMP-FILE-STATUS
-           INITIALIZE EMPLOYEE 
+           INITIALIZE EMPLOYEE
+       P110-OPEN-WITH-RETRY.
+      ***************************************************************
+      * OPEN THE VSAM FILE, RETRYING WITH A SHORT BACKOFF IF ANOTHER *
+      * JOB HAS IT BUSY (FILE STATUS 93).                            *
+      ***************************************************************
+           MOVE ZERO TO WS-OPEN-TRIES
+           PERFORM UNTIL EMP-OPEN-OK
+              OR WS-OPEN-TRIES >= WS-OPEN-MAX-TRIES
+              ADD 1 TO WS-OPEN-TRIES
+              OPEN I-O EMPLOYEE-VS-FILE
+              IF NOT EMP-OPEN-OK AND EMP-FILE-STATUS = '93' THEN
+                 IF WS-OPEN-TRIES < WS-OPEN-MAX-TRIES
+                    DISPLAY 'FILE BUSY, RETRY ' WS-OPEN-TRIES
+                       ' OF ' WS-OPEN-MAX-TRIES
+                    MOVE WS-OPEN-TRIES TO WS-OPEN-DELAY
+                    CALL 'C$SLEEP' USING WS-OPEN-DELAY
+                    END-CALL
+                 END-IF
+              ELSE
+                 IF NOT EMP-OPEN-OK
+                    MOVE WS-OPEN-MAX-TRIES TO WS-OPEN-TRIES
+                 END-IF
+              END-IF
+           END-PERFORM.
        P200-MAINLINE.
       ***************************************************************
-      * FIRST READ THE SPECIFIED RECORD. THEN MAKE CHANGES TO THE   *
-      * RECORD. FINALLY REWRITE THE RECORD TO THE VSAM FILE.        *
+      * FIRST READ THE SPECIFIED RECORD. THEN PROMPT FOR EACH FIELD  *
+      * TO BE CHANGED (BLANK LEAVES THE FIELD AS IS). FINALLY        *
+      * REWRITE THE RECORD TO THE VSAM FILE.                         *
       ***************************************************************
-           MOVE '1111'    TO EMP-ID
+           DISPLAY 'ENTER EMPLOYEE ID TO UPDATE: ' WITH NO ADVANCING
+           ACCEPT WS-EMP-ID
+           MOVE WS-EMP-ID TO EMP-ID
            READ EMPLOYEE-VS-FILE
            IF EMP-FILE-STATUS = '00' THEN
-              NEXT SENTENCE 
-           ELSE
-              DISPLAY 'ERROR ON READ - FILE STATUS ' EMP-FILE-STATUS 
-           MOVE '10'      TO EMP-SERVICE-YEARS
-           REWRITE EMPLOYEE
-           IF EMP-FILE-STATUS = '00' THEN
-              DISPLAY 'UPDATE SUCCESSFUL - DATA IS ' EMPLOYEE 
+              DISPLAY 'CURRENT LAST NAME......: ' EMP-LAST-NAME
+              DISPLAY 'NEW LAST NAME (BLANK=NO CHANGE): '
+                 WITH NO ADVANCING
+              ACCEPT WS-NEW-LAST-NAME
+              IF WS-NEW-LAST-NAME NOT = SPACES
+                 MOVE WS-NEW-LAST-NAME TO EMP-LAST-NAME
+              END-IF
+              DISPLAY 'CURRENT FIRST NAME.....: ' EMP-FIRST-NAME
+              DISPLAY 'NEW FIRST NAME (BLANK=NO CHANGE): '
+                 WITH NO ADVANCING
+              ACCEPT WS-NEW-FIRST-NAME
+              IF WS-NEW-FIRST-NAME NOT = SPACES
+                 MOVE WS-NEW-FIRST-NAME TO EMP-FIRST-NAME
+              END-IF
+              DISPLAY 'CURRENT SERVICE YEARS..: ' EMP-SERVICE-YEARS
+              DISPLAY 'NEW SERVICE YEARS (BLANK=NO CHANGE): '
+                 WITH NO ADVANCING
+              ACCEPT WS-NEW-SERVICE-YEARS
+              IF WS-NEW-SERVICE-YEARS NOT = SPACES
+                 AND WS-NEW-SERVICE-YEARS IS NUMERIC THEN
+                 MOVE WS-NEW-SERVICE-YEARS TO EMP-SERVICE-YEARS
+              END-IF
+              DISPLAY 'CURRENT PROMOTION DATE.: ' EMP-PROMOTION-DATE
+              DISPLAY 'NEW PROMOTION DATE (BLANK=NO CHANGE): '
+                 WITH NO ADVANCING
+              ACCEPT WS-NEW-PROMOTION-DATE
+              IF WS-NEW-PROMOTION-DATE NOT = SPACES
+                 MOVE WS-NEW-PROMOTION-DATE TO EMP-PROMOTION-DATE
+              END-IF
+              DISPLAY 'CURRENT SSN............: ' EMP-SSN
+              DISPLAY 'NEW SSN (BLANK=NO CHANGE): '
+                 WITH NO ADVANCING
+              ACCEPT WS-NEW-SSN
+              IF WS-NEW-SSN NOT = SPACES THEN
+                 IF WS-NEW-SSN IS NUMERIC
+                    MOVE WS-NEW-SSN TO EMP-SSN
+                 ELSE
+                    DISPLAY 'INVALID SSN - MUST BE 9 NUMERIC DIGITS, '
+                       'NOT CHANGED'
+                 END-IF
+              END-IF
+              REWRITE EMPLOYEE
+              IF EMP-FILE-STATUS = '00' THEN
+                 DISPLAY 'UPDATE SUCCESSFUL - DATA IS ' EMPLOYEE
+              ELSE
+                 DISPLAY 'ERROR ON REWRITE - FILE STATUS '
+                    EMP-FILE-STATUS
+              END-IF
            ELSE
-              DISPLAY 'ERROR ON REWRITE - FILE STATUS ' EMP-FILE-STATUS 
+              DISPLAY 'ERROR ON READ - FILE STATUS ' EMP-FILE-STATUS
+           END-IF
 
        P300-TERMINATION.
            CLOSE EMPLOYEE-VS-FILE
