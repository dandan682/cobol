@@ -2,10 +2,7 @@
 
        PROGRAM-ID.     EVAL01.
        DATA DIVISION.
-       WORKING-STORAGE SECTION. 
-       01  STUDENT-NAME               PIC X(20).
-       01  STUDENT-MARK-1             PIC 999.
-       01  STUDENT-MARK-2             PIC 999.
+       WORKING-STORAGE SECTION.
        01  A                          PIC 999.
        01  KODE                       PIC 9.
            88 ADD-RECORD              VALUE 1.
@@ -14,29 +11,40 @@
            88 NAME-CHANGE             VALUE 4.
            88 CREDIT-CHANGE           VALUE 5.
            88 CODE-ERROR              VALUE 0 6 THRU 9.
-           
-       PROCEDURE DIVISION.
-      *    EVALUATE COMPLEJO
+       01  STUDENT-TABLE.
+           05 STUDENT-ENTRY OCCURS 10 TIMES.
+              10 ST-NAME              PIC X(20) VALUE SPACES.
+              10 ST-ADDRESS           PIC X(30) VALUE SPACES.
+              10 ST-MARK-1            PIC 999   VALUE ZERO.
+              10 ST-MARK-2            PIC 999   VALUE ZERO.
+              10 ST-AVERAGE           PIC 999   VALUE ZERO.
+              10 ST-CLASS             PIC X(13) VALUE SPACES.
+              10 ST-ACTIVE            PIC X     VALUE 'N'.
+                 88 ST-IN-USE         VALUE 'Y'.
+       01  ST-IDX                     PIC 99 VALUE ZERO.
+       01  ST-FOUND-IDX               PIC 99 VALUE ZERO.
+       01  ST-ROSTER-COUNT            PIC 99 VALUE ZERO.
+       01  WS-MORE-STUDENTS           PIC X VALUE 'Y'.
+           88 MORE-STUDENTS           VALUE 'Y' 'y'.
+       01  WS-LOOKUP-NAME             PIC X(20).
+       01  WS-NEW-NAME                PIC X(20).
+       01  WS-NEW-ADDRESS             PIC X(30).
+       01  TALLY-THIRD                PIC 99 VALUE ZERO.
+       01  TALLY-LOWER                PIC 99 VALUE ZERO.
+       01  TALLY-UPPER                PIC 99 VALUE ZERO.
+       01  TALLY-FIRST                PIC 99 VALUE ZERO.
+       01  TALLY-ERROR                PIC 99 VALUE ZERO.
 
-           DISPLAY 'ENTER STUDENT NAME'
-           ACCEPT STUDENT-NAME
-           DISPLAY 'GRADE 1 (40 A 100):'
-           ACCEPT STUDENT-MARK-1
-           DISPLAY 'GRADE 2 (40 A 100):'
-           ACCEPT STUDENT-MARK-2
-           EVALUATE (STUDENT-MARK-1 + STUDENT-MARK-2) / 2
-              WHEN 40 THRU 49.9 DISPLAY 'THIRD CLASS'
-              WHEN 50 THRU 59.9 DISPLAY 'LOWER SECOND'
-              WHEN 60 THRU 69.9 DISPLAY 'UPPER SECOND'
-              WHEN 70 THRU 100  DISPLAY 'FIRST CLASS'
-              WHEN OTHER        DISPLAY 'PROG OR DATA ERROR!'
-           END-EVALUATE
+       PROCEDURE DIVISION.
+      *    EVALUATE COMPLEJO - CLASS ROSTER WITH GRADE-BAND TALLY
+           PERFORM BUILD-ROSTER
+           PERFORM PRINT-TALLY-REPORT
 
       *    EVALUATE SIMPLE
            DISPLAY 'VALUE OF A (NUMERIC):'
            ACCEPT A
            DISPLAY 'VALOR DE A:*' A '*'
-           EVALUATE TRUE 
+           EVALUATE TRUE
               WHEN A > 10
                  DISPLAY 'A IS GREATER THAN 10'
               WHEN A > 5
@@ -45,42 +53,135 @@
                  DISPLAY 'A IS GREATER THAH 0 BUT LES THAN 5'
               WHEN OTHER
                  DISPLAY 'INVALID VALUE OF A'
-           END-EVALUATE 
-           
+           END-EVALUATE
+
       *    EVALUATE IDENTIFIER.
-      
-           DISPLAY 'KODE ACCTION (DE 1 A 5): ' WITH NO ADVANCING 
-           ACCEPT KODE 
+
+           DISPLAY 'KODE ACCTION (DE 1 A 5): ' WITH NO ADVANCING
+           ACCEPT KODE
            EVALUATE KODE
               WHEN 1               PERFORM ADDITION
               WHEN 2               PERFORM DELETION
               WHEN 3               PERFORM CHANGE-ADDRESS
               WHEN 4               PERFORM CHANGE-NAME
               WHEN 5               PERFORM CHANGE-CREDIT
-              WHEN OTHER           PERFORM ERROR-CODE                    
-           END-EVALUATE
-
-      *    EVALUATE 88
-           EVALUATE TRUE
-              WHEN ANY             DISPLAY 'ANY'
-              WHEN ADD-RECORD      PERFORM ADDITION
-              WHEN DELETE-RECORD   PERFORM DELETION
-              WHEN ADDRESS-CHANGE  PERFORM CHANGE-ADDRESS
-              WHEN NAME-CHANGE     PERFORM CHANGE-NAME
-              WHEN CREDIT-CHANGE   PERFORM CHANGE-CREDIT
               WHEN OTHER           PERFORM ERROR-CODE
            END-EVALUATE
            GOBACK.
 
+       BUILD-ROSTER.
+           PERFORM UNTIL NOT MORE-STUDENTS OR ST-ROSTER-COUNT >= 10
+              ADD 1 TO ST-ROSTER-COUNT
+              DISPLAY 'ENTER STUDENT NAME (ENTRY ' ST-ROSTER-COUNT
+                 '): ' WITH NO ADVANCING
+              ACCEPT ST-NAME(ST-ROSTER-COUNT)
+              DISPLAY 'GRADE 1 (40 A 100):'
+              ACCEPT ST-MARK-1(ST-ROSTER-COUNT)
+              DISPLAY 'GRADE 2 (40 A 100):'
+              ACCEPT ST-MARK-2(ST-ROSTER-COUNT)
+              SET ST-IN-USE(ST-ROSTER-COUNT) TO TRUE
+              COMPUTE ST-AVERAGE(ST-ROSTER-COUNT) =
+                 (ST-MARK-1(ST-ROSTER-COUNT) +
+                  ST-MARK-2(ST-ROSTER-COUNT)) / 2
+              EVALUATE ST-AVERAGE(ST-ROSTER-COUNT)
+                 WHEN 40 THRU 49
+                    MOVE 'THIRD CLASS' TO ST-CLASS(ST-ROSTER-COUNT)
+                    ADD 1 TO TALLY-THIRD
+                 WHEN 50 THRU 59
+                    MOVE 'LOWER SECOND' TO ST-CLASS(ST-ROSTER-COUNT)
+                    ADD 1 TO TALLY-LOWER
+                 WHEN 60 THRU 69
+                    MOVE 'UPPER SECOND' TO ST-CLASS(ST-ROSTER-COUNT)
+                    ADD 1 TO TALLY-UPPER
+                 WHEN 70 THRU 100
+                    MOVE 'FIRST CLASS' TO ST-CLASS(ST-ROSTER-COUNT)
+                    ADD 1 TO TALLY-FIRST
+                 WHEN OTHER
+                    MOVE 'PROG/DATA ERROR' TO ST-CLASS(ST-ROSTER-COUNT)
+                    ADD 1 TO TALLY-ERROR
+              END-EVALUATE
+              DISPLAY ST-NAME(ST-ROSTER-COUNT) ': '
+                 ST-CLASS(ST-ROSTER-COUNT)
+              DISPLAY 'ANOTHER STUDENT? (Y/N): ' WITH NO ADVANCING
+              ACCEPT WS-MORE-STUDENTS
+           END-PERFORM.
+
+       PRINT-TALLY-REPORT.
+           DISPLAY ' '
+           DISPLAY 'CLASS ROSTER GRADE-BAND TALLY'
+           DISPLAY '  THIRD CLASS  : ' TALLY-THIRD
+           DISPLAY '  LOWER SECOND : ' TALLY-LOWER
+           DISPLAY '  UPPER SECOND : ' TALLY-UPPER
+           DISPLAY '  FIRST CLASS  : ' TALLY-FIRST
+           DISPLAY '  PROG/DATA ERR: ' TALLY-ERROR.
+
+       FIND-STUDENT.
+           MOVE ZERO TO ST-FOUND-IDX
+           DISPLAY 'STUDENT NAME: ' WITH NO ADVANCING
+           ACCEPT WS-LOOKUP-NAME
+           PERFORM VARYING ST-IDX FROM 1 BY 1
+              UNTIL ST-IDX > ST-ROSTER-COUNT
+              IF ST-NAME(ST-IDX) = WS-LOOKUP-NAME AND ST-IN-USE(ST-IDX)
+                 MOVE ST-IDX TO ST-FOUND-IDX
+              END-IF
+           END-PERFORM.
+
        ADDITION.
-           DISPLAY 'ADDITION'.
+           IF ST-ROSTER-COUNT >= 10
+              DISPLAY '** ROSTER FULL, CANNOT ADD'
+           ELSE
+              ADD 1 TO ST-ROSTER-COUNT
+              DISPLAY 'NEW STUDENT NAME: ' WITH NO ADVANCING
+              ACCEPT ST-NAME(ST-ROSTER-COUNT)
+              DISPLAY 'GRADE 1 (40 A 100):'
+              ACCEPT ST-MARK-1(ST-ROSTER-COUNT)
+              DISPLAY 'GRADE 2 (40 A 100):'
+              ACCEPT ST-MARK-2(ST-ROSTER-COUNT)
+              SET ST-IN-USE(ST-ROSTER-COUNT) TO TRUE
+              DISPLAY 'ADDITION - STUDENT ADDED: '
+                 ST-NAME(ST-ROSTER-COUNT)
+           END-IF.
        DELETION.
-           DISPLAY 'DELETION'.
+           PERFORM FIND-STUDENT
+           IF ST-FOUND-IDX > ZERO
+              MOVE 'N' TO ST-ACTIVE(ST-FOUND-IDX)
+              DISPLAY 'DELETION - STUDENT REMOVED: ' WS-LOOKUP-NAME
+           ELSE
+              DISPLAY 'DELETION - STUDENT NOT FOUND: ' WS-LOOKUP-NAME
+           END-IF.
        CHANGE-ADDRESS.
-           DISPLAY 'CHANGE-ADDRESS'.
+           PERFORM FIND-STUDENT
+           IF ST-FOUND-IDX > ZERO
+              DISPLAY 'NEW ADDRESS: ' WITH NO ADVANCING
+              ACCEPT WS-NEW-ADDRESS
+              MOVE WS-NEW-ADDRESS TO ST-ADDRESS(ST-FOUND-IDX)
+              DISPLAY 'CHANGE-ADDRESS - UPDATED FOR: ' WS-LOOKUP-NAME
+           ELSE
+              DISPLAY 'CHANGE-ADDRESS - STUDENT NOT FOUND: '
+                 WS-LOOKUP-NAME
+           END-IF.
        CHANGE-NAME.
-           DISPLAY 'CHANGE-NAME'.
+           PERFORM FIND-STUDENT
+           IF ST-FOUND-IDX > ZERO
+              DISPLAY 'NEW NAME: ' WITH NO ADVANCING
+              ACCEPT WS-NEW-NAME
+              MOVE WS-NEW-NAME TO ST-NAME(ST-FOUND-IDX)
+              DISPLAY 'CHANGE-NAME - UPDATED TO: ' WS-NEW-NAME
+           ELSE
+              DISPLAY 'CHANGE-NAME - STUDENT NOT FOUND: '
+                 WS-LOOKUP-NAME
+           END-IF.
        CHANGE-CREDIT.
-           DISPLAY 'CHANGE-CREDIT'.
+           PERFORM FIND-STUDENT
+           IF ST-FOUND-IDX > ZERO
+              DISPLAY 'GRADE 1 (40 A 100):'
+              ACCEPT ST-MARK-1(ST-FOUND-IDX)
+              DISPLAY 'GRADE 2 (40 A 100):'
+              ACCEPT ST-MARK-2(ST-FOUND-IDX)
+              DISPLAY 'CHANGE-CREDIT - UPDATED FOR: ' WS-LOOKUP-NAME
+           ELSE
+              DISPLAY 'CHANGE-CREDIT - STUDENT NOT FOUND: '
+                 WS-LOOKUP-NAME
+           END-IF.
        ERROR-CODE.
            DISPLAY 'ERROR-CODE'.
