@@ -7,10 +7,20 @@
           02 WS-A2     PIC X(5) VALUE '05/27'.
           02 WS-A3     PIC X(5) VALUE '/2014'.
        66 WS-A1A2A3 RENAMES WS-A1 THRU WS-A3.
+       01 WS-SYSDATE       PIC 9(06).
+       01 WS-SYSDATE-R REDEFINES WS-SYSDATE.
+          02 WS-SYS-YY     PIC 9(02).
+          02 WS-SYS-MM     PIC 9(02).
+          02 WS-SYS-DD     PIC 9(02).
        PROCEDURE DIVISION.
        MAIN-PARA.
-           DISPLAY WS-A1 
-           DISPLAY WS-A2 
-           DISPLAY WS-A3 
-           DISPLAY WS-A1A2A3  
+           ACCEPT WS-SYSDATE FROM DATE
+           STRING WS-SYS-MM '/' WS-SYS-DD
+              DELIMITED BY SIZE INTO WS-A2
+           STRING '/20' WS-SYS-YY
+              DELIMITED BY SIZE INTO WS-A3
+           DISPLAY WS-A1
+           DISPLAY WS-A2
+           DISPLAY WS-A3
+           DISPLAY WS-A1A2A3
            GOBACK.
