@@ -18,13 +18,7 @@
        DATA DIVISION.
        FILE SECTION. 
        FD  EMPLOYEE-VS-FILE.
-       01  EMPLOYEE.
-           05 EMP-ID               PIC 9(04).
-           05 EMP-LAST-NAME        PIC X(30).
-           05 EMP-FIRST-NAME       PIC X(30).
-           05 EMP-SERVICE-YEARS    PIC 9(02).
-           05 EMP-PROMOTION-DATE   PIC X(10).
-           05 FILLER               PIC X(14).
+           COPY EMPREC.
       *****************************************************************
        WORKING-STORAGE SECTION.
        01  WS-FLAGS.
@@ -32,8 +26,13 @@
               88   SW-END-OF-FILE               VALUE 'Y'.
               88   SW-NOT-END-OF-FILE           VALUE 'N'.
        01  EMP-FILE-STATUS.
+           88 EMP-OPEN-OK                     VALUE '00' '97'.
            05 EMPFILE-STAT1           PIC X.
-           05 EMPFILE-STAT2           PIC X.  
+           05 EMPFILE-STAT2           PIC X.
+       01  WS-OPEN-TRIES               PIC 9(02) VALUE ZERO.
+       01  WS-OPEN-MAX-TRIES           PIC 9(02) VALUE 5.
+       01  WS-OPEN-DELAY               PIC 9(04) COMP.
+       01  WS-PARM-SSN                 PIC X(09).
       *****************************************************************
        PROCEDURE DIVISION.
            PERFORM P100-INITIALIZATION
@@ -42,12 +41,36 @@
            GOBACK.
        P100-INITIALIZATION.
            DISPLAY 'COBVS2 - SAMPLE COBOL PROGRAM: VSAM INSERT'
-           OPEN I-O EMPLOYEE-VS-FILE 
+           PERFORM P110-OPEN-WITH-RETRY
            IF EMP-FILE-STATUS = '00' OR '97' THEN
-              NEXT SENTENCE 
+              NEXT SENTENCE
            ELSE
               DISPLAY 'ERROR ON OPEN - FILE STATUS ' EMP-FILE-STATUS
-           INITIALIZE EMPLOYEE 
+           INITIALIZE EMPLOYEE
+       P110-OPEN-WITH-RETRY.
+      ***************************************************************
+      * OPEN THE VSAM FILE, RETRYING WITH A SHORT BACKOFF IF ANOTHER *
+      * JOB HAS IT BUSY (FILE STATUS 93).                            *
+      ***************************************************************
+           MOVE ZERO TO WS-OPEN-TRIES
+           PERFORM UNTIL EMP-OPEN-OK
+              OR WS-OPEN-TRIES >= WS-OPEN-MAX-TRIES
+              ADD 1 TO WS-OPEN-TRIES
+              OPEN I-O EMPLOYEE-VS-FILE
+              IF NOT EMP-OPEN-OK AND EMP-FILE-STATUS = '93' THEN
+                 IF WS-OPEN-TRIES < WS-OPEN-MAX-TRIES
+                    DISPLAY 'FILE BUSY, RETRY ' WS-OPEN-TRIES
+                       ' OF ' WS-OPEN-MAX-TRIES
+                    MOVE WS-OPEN-TRIES TO WS-OPEN-DELAY
+                    CALL 'C$SLEEP' USING WS-OPEN-DELAY
+                    END-CALL
+                 END-IF
+              ELSE
+                 IF NOT EMP-OPEN-OK
+                    MOVE WS-OPEN-MAX-TRIES TO WS-OPEN-TRIES
+                 END-IF
+              END-IF
+           END-PERFORM.
        P200-MAINLINE.
       ***************************************************************
       * SET UP DATA ON THE RECORD STRUCTURE                         *
@@ -58,11 +81,29 @@
            MOVE 'SANDRA'  TO EMP-FIRST-NAME
            MOVE '09'      TO EMP-SERVICE-YEARS
            MOVE '2017-01-01' TO EMP-PROMOTION-DATE
-           WRITE EMPLOYEE 
+           MOVE '097644337'  TO EMP-SSN
+           DISPLAY 'ENTER SSN (BLANK=USE DEFAULT): ' WITH NO ADVANCING
+           ACCEPT WS-PARM-SSN
+           IF WS-PARM-SSN NOT = SPACES THEN
+              IF WS-PARM-SSN IS NUMERIC
+                 MOVE WS-PARM-SSN TO EMP-SSN
+              ELSE
+                 DISPLAY 'INVALID SSN - MUST BE 9 NUMERIC DIGITS, '
+                    'USING DEFAULT: ' EMP-SSN
+              END-IF
+           END-IF
+           WRITE EMPLOYEE
            IF EMP-FILE-STATUS = '00' THEN
-              DISPLAY 'ADD SUCCESSFUL - DATA IS ' EMPLOYEE 
+              DISPLAY 'ADD SUCCESSFUL - DATA IS ' EMPLOYEE
            ELSE
-              DISPLAY 'ERROR ON INSERT - FILE STATUS ' EMP-FILE-STATUS 
+              IF EMP-FILE-STATUS = '22' THEN
+                 DISPLAY 'ERROR ON INSERT - DUPLICATE KEY: EMPLOYEE '
+                    EMP-ID ' ALREADY EXISTS'
+              ELSE
+                 DISPLAY 'ERROR ON INSERT - FILE STATUS '
+                    EMP-FILE-STATUS
+              END-IF
+           END-IF
        P300-TERMINATION.
            CLOSE EMPLOYEE-VS-FILE
            DISPLAY 'COBVS2 - SUCCESSFUL ENDED'.
