@@ -1,32 +1,45 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.     OPERA.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 WS-NUM1         PIC 99 VALUE 10.
-       01 WS-NUM2         PIC 99 VALUE 65.
-       01 WS-NUM3         PIC 99 VALUE 0.
-       01 WS-RESUL        PIC 999 VALUE ZEROES.
-        
-       PROCEDURE DIVISION.
-       
-           DISPLAY 'ADD WS-NUM1 WS-NUM2: ' WS-NUM1 ' ' WS-NUM2   
-           ADD WS-NUM1 TO WS-NUM2 GIVING WS-RESUL
-           DISPLAY 'ADD RESULTADO: ' WS-RESUL  
-
-           ADD WS-NUM1 TO WS-NUM2, WS-NUM3 
-           DISPLAY 'ADD WS-NUM1 TO WS-NUM2 WS-NUM3: '
-                    WS-NUM2 ' ' WS-NUM3   
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-NUM1         PIC S9(6)V99.
+       01 WS-NUM2         PIC S9(6)V99.
+       01 WS-OPER         PIC X.
+       01 WS-RESUL        PIC S9(9)V99.
+       01 WS-CONTINUE     PIC X VALUE 'Y'.
+          88 CONTINUE-YES VALUE 'Y' 'y'.
 
-           DISPLAY 'VALORES WS-NUM1 WS-NUM2: ' WS-NUM1 ' ' WS-NUM2   
-           SUBTRACT WS-NUM1 FROM WS-NUM2 GIVING WS-RESUL 
-           DISPLAY 'SUBTRACT RESULTADO: ' WS-RESUL  
-           
-           DISPLAY 'VALORES WS-NUM1 WS-NUM2: ' WS-NUM1 ' ' WS-NUM2   
-           MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESUL 
-           DISPLAY 'MULTIPLY IS: ' WS-RESUL 
+       PROCEDURE DIVISION.
 
-           DISPLAY 'VALORES WS-NUM1 WS-NUM2: ' WS-NUM1 ' ' WS-NUM2   
-           DIVIDE WS-NUM2 BY WS-NUM1 GIVING WS-RESUL 
-           DISPLAY 'DIVIDE IS: ' WS-RESUL 
+           PERFORM UNTIL NOT CONTINUE-YES
+              DISPLAY 'ENTER FIRST NUMBER: ' WITH NO ADVANCING
+              ACCEPT WS-NUM1
+              DISPLAY 'ENTER OPERATOR (+ - * /): ' WITH NO ADVANCING
+              ACCEPT WS-OPER
+              DISPLAY 'ENTER SECOND NUMBER: ' WITH NO ADVANCING
+              ACCEPT WS-NUM2
+              EVALUATE WS-OPER
+                 WHEN '+'
+                    ADD WS-NUM1 TO WS-NUM2 GIVING WS-RESUL
+                    DISPLAY 'RESULT: ' WS-RESUL
+                 WHEN '-'
+                    SUBTRACT WS-NUM2 FROM WS-NUM1 GIVING WS-RESUL
+                    DISPLAY 'RESULT: ' WS-RESUL
+                 WHEN '*'
+                    MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESUL
+                    DISPLAY 'RESULT: ' WS-RESUL
+                 WHEN '/'
+                    IF WS-NUM2 = ZERO
+                       DISPLAY '** CANNOT DIVIDE BY ZERO'
+                    ELSE
+                       DIVIDE WS-NUM1 BY WS-NUM2 GIVING WS-RESUL
+                       DISPLAY 'RESULT: ' WS-RESUL
+                    END-IF
+                 WHEN OTHER
+                    DISPLAY '** INVALID OPERATOR: ' WS-OPER
+              END-EVALUATE
+              DISPLAY 'ANOTHER CALCULATION? (Y/N): ' WITH NO ADVANCING
+              ACCEPT WS-CONTINUE
+           END-PERFORM
 
            GOBACK.
