@@ -4,14 +4,48 @@
        WORKING-STORAGE SECTION. 
        01 WS-DISPLAY-DATA          PIC X(150).
        01 WS-LEN                   PIC S9(4) SIGN LEADING SEPARATE.
-       LINKAGE SECTION. 
+       01 WS-SCAN-PTR              PIC 9(4).
+       01 WS-TOKEN                 PIC X(40).
+       01 WS-PARM-COUNT            PIC 99 VALUE ZERO.
+       01 WS-IDX                   PIC 99.
+       01 WS-PARM-TABLE.
+          05 WS-PARM-ENTRY OCCURS 20 TIMES.
+             10 WS-PARM-KEY        PIC X(20).
+             10 WS-PARM-VALUE      PIC X(20).
+       LINKAGE SECTION.
        01 WS-PARM-GRP.
           05 WS-PARM-LEN           PIC S9(4) COMP.
           05 WS-PARM-DATA          PIC X(100).
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING WS-PARM-GRP.
+           MOVE ZERO TO WS-PARM-COUNT
+           INITIALIZE WS-PARM-TABLE
            COMPUTE WS-LEN = WS-PARM-LEN + 0
-           MOVE WS-PARM-DATA TO WS-DISPLAY-DATA 
-           DISPLAY 'LENGTH OF DATA IS: ' WS-LEN 
-           DISPLAY 'DATA IS: ' WS-DISPLAY-DATA 
+           MOVE WS-PARM-DATA TO WS-DISPLAY-DATA
+           DISPLAY 'LENGTH OF DATA IS: ' WS-LEN
+           DISPLAY 'DATA IS: ' WS-DISPLAY-DATA
+           IF WS-LEN > ZERO
+              PERFORM PARSE-PARMS
+              PERFORM DISPLAY-PARMS
+           END-IF
            GOBACK.
+       PARSE-PARMS.
+           MOVE 1 TO WS-SCAN-PTR
+           PERFORM UNTIL WS-SCAN-PTR > WS-LEN OR WS-PARM-COUNT >= 20
+              MOVE SPACES TO WS-TOKEN
+              UNSTRING WS-PARM-DATA(1:WS-LEN) DELIMITED BY ','
+                 INTO WS-TOKEN
+                 WITH POINTER WS-SCAN-PTR
+              IF WS-TOKEN NOT = SPACES
+                 ADD 1 TO WS-PARM-COUNT
+                 UNSTRING WS-TOKEN DELIMITED BY '='
+                    INTO WS-PARM-KEY(WS-PARM-COUNT)
+                         WS-PARM-VALUE(WS-PARM-COUNT)
+              END-IF
+           END-PERFORM.
+       DISPLAY-PARMS.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-PARM-COUNT
+              DISPLAY 'PARM ' WS-IDX ': ' WS-PARM-KEY(WS-IDX)
+                 ' = ' WS-PARM-VALUE(WS-IDX)
+           END-PERFORM.
               
\ No newline at end of file
