@@ -18,13 +18,7 @@
        DATA DIVISION.
        FILE SECTION. 
        FD  EMPLOYEE-VS-FILE.
-       01  EMPLOYEE.
-           05 EMP-ID               PIC 9(04),
-           05 EMP-LAST-NAME        PIC X(30).
-           05 EMP-FIRST-NAME       PIC X(30).
-           05 EMP-SERVICE-YEARS    PIC 9(02).
-           05 EMP-PROMOTION-DATE   PIC X(10).
-           05 FILLER               PIC X(14).
+           COPY EMPREC.
       *****************************************************************
        WORKING-STORAGE SECTION.
        01  WS-FLAGS.
@@ -33,7 +27,8 @@
               88   SW-NOT-END-OF-FILE           VALUE 'N'.
        01  EMP-FILE-STATUS.
            05 EMPFILE-STAT1           PIC X.
-           05 EMPFILE-STAT2           PIC X.  
+           05 EMPFILE-STAT2           PIC X.
+       01  WS-PARM-EMP-ID             PIC 9(04).
       *****************************************************************
        PROCEDURE DIVISION.
            PERFORM P100-INITIALIZATION
@@ -42,9 +37,13 @@
            GOBACK.
        P100-INITIALIZATION.
            DISPLAY 'COBVS1 - SAMPLE COBOL PROGRAM: VSAM INPUT'
-           OPEN INPUT EMPLOYEE-VS-FILE 
-           INITIALIZE EMPLOYEE 
+           OPEN INPUT EMPLOYEE-VS-FILE
+           INITIALIZE EMPLOYEE
            MOVE '3217' TO EMP-ID
+           ACCEPT WS-PARM-EMP-ID FROM COMMAND-LINE
+           IF WS-PARM-EMP-ID IS NUMERIC AND WS-PARM-EMP-ID > ZERO
+              MOVE WS-PARM-EMP-ID TO EMP-ID
+           END-IF
        P200-MAINLINE.
       ***************************************************************
       * READ THE INPUT FILE TO GET THE REQUESTED RECORD AND DISPLAY *
