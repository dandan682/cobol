@@ -3,14 +3,16 @@
        ENVIRONMENT DIVISION. 
        INPUT-OUTPUT SECTION. 
        FILE-CONTROL.
-           SELECT WORKFILE      ASSIGN TO "work.tmp".
+           SELECT WORKFILE      ASSIGN TO WS-WORKFILE-NAME.
            SELECT FILE1         ASSIGN TO "student.dat"
               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT FILE2         ASSIGN TO "student3.dat"
               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT NEWFILE       ASSIGN TO "student4.dat"
-              ORGANIZATION IS LINE SEQUENTIAL.              
-       DATA DIVISION. 
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DUPE-FILE     ASSIGN TO "student-dupes.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
        FILE SECTION.
        FD FILE1.
        01 STUD-DATA.
@@ -28,10 +30,48 @@
        01 N-STUD-DATA.
           02 N-ID-NUM        PIC 9.
           02 N-STUD-NAME     PIC X(10).
-       WORKING-STORAGE SECTION. 
+       FD DUPE-FILE.
+       01 D-STUD-DATA.
+          02 D-ID-NUM        PIC 9.
+          02 D-STUD-NAME     PIC X(10).
+       WORKING-STORAGE SECTION.
+       01 WS-FIRST-REC              PIC X VALUE 'Y'.
+       01 WS-PREV-STUD-DATA.
+          02 WS-PREV-ID-NUM         PIC 9.
+          02 WS-PREV-STUD-NAME      PIC X(10).
+       01 WS-MERGE-EOF              PIC X VALUE 'N'.
+       01 WS-RUN-ID                 PIC X(4).
+       01 WS-WORKFILE-NAME          PIC X(12).
        PROCEDURE DIVISION.
-           MERGE WORKFILE ON ASCENDING KEY N-ID-NUM  
-              USING FILE1, FILE2 
-              GIVING NEWFILE
+           DISPLAY 'ENTER RUN ID: ' WITH NO ADVANCING
+           ACCEPT WS-RUN-ID
+           STRING 'WORK' WS-RUN-ID '.TMP' DELIMITED BY SIZE
+              INTO WS-WORKFILE-NAME
+           OPEN OUTPUT DUPE-FILE
+           MERGE WORKFILE ON ASCENDING KEY W-ID-NUM
+              USING FILE1, FILE2
+              OUTPUT PROCEDURE IS WRITE-MERGED-RECORDS
+           CLOSE DUPE-FILE
            GOBACK.
+       WRITE-MERGED-RECORDS.
+           OPEN OUTPUT NEWFILE
+           PERFORM UNTIL WS-MERGE-EOF = 'Y'
+              RETURN WORKFILE
+                 AT END MOVE 'Y' TO WS-MERGE-EOF
+                 NOT AT END
+                    IF WS-FIRST-REC = 'N'
+                       AND W-ID-NUM = WS-PREV-ID-NUM
+                       MOVE W-ID-NUM TO D-ID-NUM
+                       MOVE W-STUD-NAME TO D-STUD-NAME
+                       WRITE D-STUD-DATA
+                    END-IF
+                    MOVE 'N' TO WS-FIRST-REC
+                    MOVE W-ID-NUM TO WS-PREV-ID-NUM
+                    MOVE W-STUD-NAME TO WS-PREV-STUD-NAME
+                    MOVE W-ID-NUM TO N-ID-NUM
+                    MOVE W-STUD-NAME TO N-STUD-NAME
+                    WRITE N-STUD-DATA
+              END-RETURN
+           END-PERFORM
+           CLOSE NEWFILE.
        END PROGRAM MERGE01.
