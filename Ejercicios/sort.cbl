@@ -3,7 +3,7 @@
        ENVIRONMENT DIVISION. 
        INPUT-OUTPUT SECTION. 
        FILE-CONTROL.
-           SELECT WORKFILE      ASSIGN TO "work.tmp".
+           SELECT WORKFILE      ASSIGN TO WS-WORKFILE-NAME.
            SELECT ORGFILE       ASSIGN TO "student.dat"
               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT SORTED-FILE   ASSIGN TO "student-sort.dat"
@@ -22,10 +22,27 @@
        01 S-STUD-DATA.
           02 S-ID-NUM        PIC 9.
           02 S-STUD-NAME     PIC X(10).
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
+       01 WS-SORT-MODE             PIC X.
+          88 SORT-BY-NAME          VALUE 'N' 'n'.
+          88 SORT-BY-ID            VALUE 'I' 'i'.
+       01 WS-RUN-ID                PIC X(4).
+       01 WS-WORKFILE-NAME         PIC X(12).
        PROCEDURE DIVISION.
-           SORT WORKFILE ON ASCENDING KEY S-STUD-NAME  
-              USING ORGFILE 
-              GIVING SORTED-FILE
+           DISPLAY 'ENTER RUN ID: ' WITH NO ADVANCING
+           ACCEPT WS-RUN-ID
+           STRING 'WORK' WS-RUN-ID '.TMP' DELIMITED BY SIZE
+              INTO WS-WORKFILE-NAME
+           DISPLAY 'SORT BY (N)AME OR (I)D: ' WITH NO ADVANCING
+           ACCEPT WS-SORT-MODE
+           IF SORT-BY-ID
+              SORT WORKFILE ON ASCENDING KEY W-ID-NUM
+                 USING ORGFILE
+                 GIVING SORTED-FILE
+           ELSE
+              SORT WORKFILE ON ASCENDING KEY W-STUD-NAME
+                 USING ORGFILE
+                 GIVING SORTED-FILE
+           END-IF
            GOBACK.
        END PROGRAM SORT01.
