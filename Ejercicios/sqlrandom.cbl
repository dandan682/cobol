@@ -4,13 +4,18 @@
        WORKING-STORAGE SECTION.
        01 RET       PIC 9(3).
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01 DBNAME    PIC X(32) VALUE "postgres".
-       01 USERNAME  PIC X(32) VALUE "postgres".
-       01 PASSWORD  PIC X(32) VALUE SPACE.
+       01 DBNAME    PIC X(32).
+       01 USERNAME  PIC X(32).
+       01 PASSWORD  PIC X(32).
        EXEC SQL END DECLARE SECTION END-EXEC.
        EXEC SQL INCLUDE SQLCA END-EXEC.
        PROCEDURE DIVISION.
        MAIN.
+      * LAS CREDENCIALES YA NO VAN EN EL FUENTE, SE TOMAN DEL ENTORNO.
+            MOVE SPACES          TO DBNAME USERNAME PASSWORD
+            ACCEPT DBNAME        FROM ENVIRONMENT-VARIABLE "PGDATABASE"
+            ACCEPT USERNAME      FROM ENVIRONMENT-VARIABLE "PGUSER"
+            ACCEPT PASSWORD      FROM ENVIRONMENT-VARIABLE "PGPASSWORD"
             EXEC SQL
                 CONNECT :USERNAME IDENTIFIED BY :PASSWORD
                     USING :DBNAME
