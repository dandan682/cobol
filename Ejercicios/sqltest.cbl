@@ -6,12 +6,20 @@
        EXEC SQL
            INCLUDE SQLCA
        END-EXEC
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 WS-ABTEILUNG-NAME  PIC X(20).
+       01 WS-PRAEMIE         PIC 9(5).
+       EXEC SQL END DECLARE SECTION END-EXEC.
        PROCEDURE DIVISION.
         MAIN-PARA.
             DISPLAY "SIMPLE PROGRAM TO INSERT RECORDS IN TO A TABLE : "
+            DISPLAY "ABTEILUNG NAME: " WITH NO ADVANCING
+            ACCEPT WS-ABTEILUNG-NAME
+            DISPLAY "PRAEMIE       : " WITH NO ADVANCING
+            ACCEPT WS-PRAEMIE
             EXEC SQL
-               INSERT INTO ABTEIL ('ABTEILUNG NAME', 'PRAEMIE') 
-               VALUES ('Testabteilung', 15)
+               INSERT INTO ABTEIL ('ABTEILUNG NAME', 'PRAEMIE')
+               VALUES (:WS-ABTEILUNG-NAME, :WS-PRAEMIE)
             END-EXEC.
             IF SQLCODE = 0
                DISPLAY "RECORD IS CREATED"
