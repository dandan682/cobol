@@ -13,10 +13,38 @@
        01 SSTR1        PIC X(7) VALUE 'THE EGG'.
        01 SSTR2        PIC X(9) VALUE 'IS #1 AND'.
        01 DEST         PIC X(33) VALUE 'IS THE BIG CHICKEN'.
-       01 PTR          PIC 9 VALUE 1.
+       01 PTR          PIC 99 VALUE 1.
        01 SSTR3        PIC X(3).
        01 SSTR4        PIC X(3).
        PROCEDURE DIVISION.
+           STRING FNAME DELIMITED BY SPACE
+                  ' '    DELIMITED BY SIZE
+                  LNAME  DELIMITED BY SPACE
+             INTO FLNAME
+           END-STRING
+           DISPLAY 'FLNAME:  ' FLNAME
+
+           STRING FNAME DELIMITED BY SPACE
+                  ' '    DELIMITED BY SIZE
+                  MNAME  DELIMITED BY SIZE
+             INTO FMLNAME
+           END-STRING
+           DISPLAY 'FMLNAME: ' FMLNAME
+
+           STRING SSTR1 DELIMITED BY SIZE
+                  SPACE  DELIMITED BY SIZE
+                  SSTR2  DELIMITED BY SIZE
+                  SPACE  DELIMITED BY SIZE
+             INTO DEST
+             WITH POINTER PTR
+           END-STRING
+           DISPLAY 'DEST:    ' DEST
+
+           STRING SSTR1(1:3) DELIMITED BY SIZE INTO SSTR3
+           STRING SSTR2(1:3) DELIMITED BY SIZE INTO SSTR4
+           DISPLAY 'SSTR3:   ' SSTR3
+           DISPLAY 'SSTR4:   ' SSTR4
+
            GOBACK.
 
            
\ No newline at end of file
