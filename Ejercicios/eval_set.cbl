@@ -2,44 +2,59 @@
        PROGRAM-ID.     EVAL01.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 AGE          PIC 99 VALUE 0.
+       01 AGE          PIC 999 VALUE 0.
+       01 AGE-OK-FLAG  PIC X   VALUE 'N'.
+          88 AGE-OK    VALUE 'Y'.
        01 CANVOTEFLAG  PIC 9  VALUE 0.
           88 CANVOTE   VALUE 1.
           88 CANTVOTE  VALUE 0.
-       01 TESTNUMBER   PIC X.
-          88 ISPRIME   VALUE '1', '3', '5', '7'.
-          88 ISODD     VALUE '1', '3', '5', '7', '9'.
-          88 ISEVEN    VALUE '2', '6', '8'.
-          88 LESSTHAN5 VALUE '1' THRU '4'.
-          88 ANUMBER   VALUE '0' THRU '9'.
+       01 TESTNUMBER   PIC X(05).
+       01 TESTNUM      PIC 9(05).
+       01 WS-DIVISOR   PIC 9(05).
+       01 WS-PRIME-SW  PIC X VALUE 'Y'.
+          88 IS-PRIME-NUM  VALUE 'Y'.
+          88 NOT-PRIME-NUM VALUE 'N'.
        01 EMPLOYEE-CODE PIC X.
           88 MALE      VALUE '1'.
           88 FEMALE    VALUE '2'.
           88 ERROR-SEX-CODE VALUE LOW-VALUES THRU ZERO 
                         '3' THRU HIGH-VALUES. 
        PROCEDURE DIVISION.
-           DISPLAY 'ENTER AGE TO CHECK VOTING: ' WITH NO ADVANCING 
-           ACCEPT AGE
-           IF AGE > 18 THEN 
+           PERFORM UNTIL AGE-OK
+              DISPLAY 'ENTER AGE TO CHECK VOTING: ' WITH NO ADVANCING
+              ACCEPT AGE
+              IF AGE > 0 AND AGE <= 120
+                 SET AGE-OK TO TRUE
+              ELSE
+                 DISPLAY '** INVALID AGE, ENTER A VALUE 0 TO 120'
+              END-IF
+           END-PERFORM
+           IF AGE > 18 THEN
               SET CANVOTE TO TRUE
            ELSE
               SET CANTVOTE TO TRUE
-           END-IF 
+           END-IF
            DISPLAY 'VOTE: ' CANVOTEFLAG
-           SET ISEVEN TO TRUE
-           DISPLAY 'TEST NUMBER: ' TESTNUMBER 
-           DISPLAY 'ENTER SINGLE NUMBER OR X TO EXIT'
-           ACCEPT TESTNUMBER 
-           PERFORM UNTIL NOT ANUMBER 
-              EVALUATE TRUE 
-                 WHEN ISPRIME   DISPLAY 'PRIME'
-                 WHEN ISODD     DISPLAY 'ODD'
-                 WHEN ISEVEN    DISPLAY 'EVEN'
-                 WHEN LESSTHAN5 DISPLAY 'LESS THAN 5'
-                 WHEN OTHER     DISPLAY 'DEFAULT ACTION'
-              END-EVALUATE 
-              ACCEPT TESTNUMBER 
-           END-PERFORM   
+           DISPLAY 'ENTER A NUMBER (UP TO 5 DIGITS) OR X TO EXIT'
+           ACCEPT TESTNUMBER
+           PERFORM UNTIL TESTNUMBER = 'X' OR TESTNUMBER = 'x'
+              IF FUNCTION TEST-NUMVAL(TESTNUMBER) = ZERO
+                 MOVE FUNCTION NUMVAL(TESTNUMBER) TO TESTNUM
+                 PERFORM CHECK-PRIME
+                 EVALUATE TRUE
+                    WHEN IS-PRIME-NUM DISPLAY 'PRIME'
+                    WHEN TESTNUM < 5 DISPLAY 'LESS THAN 5'
+                    WHEN FUNCTION MOD(TESTNUM 2) NOT = ZERO
+                       DISPLAY 'ODD'
+                    WHEN OTHER
+                       DISPLAY 'EVEN'
+                 END-EVALUATE
+              ELSE
+                 DISPLAY 'DEFAULT ACTION'
+              END-IF
+              DISPLAY 'ENTER A NUMBER (UP TO 5 DIGITS) OR X TO EXIT'
+              ACCEPT TESTNUMBER
+           END-PERFORM
            DISPLAY 'ENTER SEXODE 1 OR 2'
            ACCEPT EMPLOYEE-CODE.
            EVALUATE TRUE
@@ -49,3 +64,16 @@
               WHEN OTHER DISPLAY 'DEFAULT CONDITION'
            END-EVALUATE
            GOBACK.
+
+       CHECK-PRIME.
+           SET IS-PRIME-NUM TO TRUE
+           IF TESTNUM < 2
+              SET NOT-PRIME-NUM TO TRUE
+           ELSE
+              PERFORM VARYING WS-DIVISOR FROM 2 BY 1
+                 UNTIL WS-DIVISOR >= TESTNUM OR NOT-PRIME-NUM
+                 IF FUNCTION MOD(TESTNUM WS-DIVISOR) = ZERO
+                    SET NOT-PRIME-NUM TO TRUE
+                 END-IF
+              END-PERFORM
+           END-IF.
