@@ -5,29 +5,55 @@
        FILE-CONTROL. 
            SELECT CUSTOMERFILE ASSIGN TO "CUSTOMER.DAT"
               ORGANIZATION IS LINE SEQUENTIAL
-              ACCESS IS SEQUENTIAL. 
-       DATA DIVISION. 
+              ACCESS IS SEQUENTIAL
+              FILE STATUS IS WS-CUSTFILE-STATUS.
+       DATA DIVISION.
        FILE SECTION. 
        FD CUSTOMERFILE.
        01 CUSTOMERDATA.
            02 IDNUM                PIC 9(5).
            02 CUSTNAME.
-              03 FIRSTNAME         PIC X(15). 
-              03 LASTNAME          PIC X(15).  
-       WORKING-STORAGE SECTION. 
+              03 FIRSTNAME         PIC X(15).
+              03 LASTNAME          PIC X(15).
+           02 CUSTADDR.
+              03 ADDR-LINE1        PIC X(25).
+              03 ADDR-CITY         PIC X(15).
+              03 ADDR-STATE        PIC X(02).
+              03 ADDR-ZIP          PIC X(10).
+           02 CUSTPHONE            PIC X(14).
+       WORKING-STORAGE SECTION.
        01 WS-CUSTOMER.
            02 WS-IDNUM             PIC 9(5).
            02 WS-CUSTNAME.
-              03 WS-FIRSTNAME      PIC X(15). 
-              03 WS-LASTNAME       PIC X(15). 
+              03 WS-FIRSTNAME      PIC X(15).
+              03 WS-LASTNAME       PIC X(15).
+           02 WS-CUSTADDR.
+              03 WS-ADDR-LINE1     PIC X(25).
+              03 WS-ADDR-CITY      PIC X(15).
+              03 WS-ADDR-STATE     PIC X(02).
+              03 WS-ADDR-ZIP       PIC X(10).
+           02 WS-CUSTPHONE         PIC X(14).
        01 WS-EOF                   PIC A(1).
+       01 WS-CUSTFILE-STATUS.
+           02 WS-CUSTFILE-STAT1    PIC X.
+           02 WS-CUSTFILE-STAT2    PIC X.
        PROCEDURE DIVISION.
-           OPEN INPUT CUSTOMERFILE 
-           PERFORM UNTIL WS-EOF = 'Y' 
+           OPEN INPUT CUSTOMERFILE
+           IF WS-CUSTFILE-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING CUSTOMER.DAT, STATUS: '
+                 WS-CUSTFILE-STATUS
+              GOBACK
+           END-IF
+           PERFORM UNTIL WS-EOF = 'Y'
               READ CUSTOMERFILE INTO WS-CUSTOMER
                  AT END MOVE 'Y' TO WS-EOF
-                 NOT AT END DISPLAY WS-CUSTOMER 
-           END PERFORM      
-           CLOSE CUSTOMERFILE 
+                 NOT AT END DISPLAY WS-CUSTOMER
+              END-READ
+           END-PERFORM
+           CLOSE CUSTOMERFILE
+           IF WS-CUSTFILE-STATUS NOT = '00'
+              DISPLAY 'ERROR CLOSING CUSTOMER.DAT, STATUS: '
+                 WS-CUSTFILE-STATUS
+           END-IF
            GOBACK.
        END PROGRAM FILE03.
