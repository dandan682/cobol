@@ -1,34 +1,50 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.     TABLE01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODMAST ASSIGN TO "PRODMAST.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-PRODMAST-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD PRODMAST.
+       01 PRODMAST-RECORD.
+          02 PM-PRODNAME PIC X(10).
+          02 PM-PRODSIZE PIC A OCCURS 3 TIMES.
        WORKING-STORAGE SECTION.
        01 TABLE1.
-          02 FRIEND PIC X(15) OCCURS 4 TIMES. 
-      *    
+          02 FRIEND PIC X(15) OCCURS 4 TIMES.
+      *
        01 CUST-TABLE.
           02 CUSTNAME OCCURS 5 TIMES.
              03 FNAME PIC X(15).
-             03 LNAME PIC X(15). 
+             03 LNAME PIC X(15).
+       01 CUST-IDX PIC 9 VALUE 1.
       *
        01 ORDERTABLE.
-          02 PRODUCT OCCURS 2 TIMES INDEXED BY I.
+          02 PRODUCT OCCURS 2 TIMES
+             ASCENDING KEY IS PRODNAME
+             INDEXED BY I.
              03 PRODNAME PIC X(10).
              03 PRODSIZE OCCURS 3 TIMES INDEXED BY J.
                 04 SIZETYPE PIC A.
+       01 WS-PRODMAST-STATUS PIC X(2) VALUE '00'.
+       01 WS-PRODMAST-EOF    PIC X    VALUE 'N'.
+          88 PRODMAST-END             VALUE 'Y'.
        PROCEDURE DIVISION.
            MOVE 'JOY' TO FRIEND(1)
            MOVE 'WILLOW' TO FRIEND(2)
            MOVE 'IVY' TO FRIEND(3)
            MOVE 'DANIEL' TO FRIEND(4)
            DISPLAY FRIEND(1)
-           DISPLAY TABLE1 
+           DISPLAY TABLE1
       *
-           MOVE 'PAUL'  TO FNAME(1)
-           MOVE 'SMITH' TO LNAME(1)
-           MOVE 'SALLY' TO FNAME(2)
-           MOVE 'SMITH' TO LNAME(2)
-           DISPLAY CUSTNAME(1)
-           DISPLAY CUST-TABLE 
+           PERFORM FILL-CUSTOMER VARYING CUST-IDX FROM 1 BY 1
+              UNTIL CUST-IDX > 5
+           DISPLAY CUST-TABLE
+           PERFORM DISPLAY-CUSTOMER VARYING CUST-IDX FROM 1 BY 1
+              UNTIL CUST-IDX > 5
       *
            SET I J TO 1
            MOVE 'BLUE SHIRT' TO PRODUCT(I)
@@ -36,9 +52,36 @@
            SET J UP BY 1
            MOVE 'M' TO PRODSIZE(I,J)
            SET J DOWN BY 1
-           MOVE 'BLUE SHIRTSMLRED SHIRT SML' TO ORDERTABLE 
+           PERFORM LOAD-PRODUCT-TABLE
            PERFORM GETPRODUCT VARYING I FROM 1 BY 1 UNTIL I > 2
-           PERFORM LOOKUP.
+           PERFORM LOOKUP
+           PERFORM LOOKUP-ALL.
+       FILL-CUSTOMER.
+           DISPLAY 'ENTER FIRST NAME FOR CUSTOMER ' CUST-IDX ': '
+              WITH NO ADVANCING
+           ACCEPT FNAME(CUST-IDX)
+           DISPLAY 'ENTER LAST NAME FOR CUSTOMER ' CUST-IDX ': '
+              WITH NO ADVANCING
+           ACCEPT LNAME(CUST-IDX).
+       DISPLAY-CUSTOMER.
+           DISPLAY 'CUSTOMER ' CUST-IDX ': ' FNAME(CUST-IDX)
+              ' ' LNAME(CUST-IDX).
+       LOAD-PRODUCT-TABLE.
+           OPEN INPUT PRODMAST
+           IF WS-PRODMAST-STATUS = '00'
+              PERFORM VARYING I FROM 1 BY 1
+                 UNTIL I > 2 OR PRODMAST-END
+                 READ PRODMAST
+                    AT END SET PRODMAST-END TO TRUE
+                    NOT AT END
+                       MOVE PRODMAST-RECORD TO PRODUCT(I)
+                 END-READ
+              END-PERFORM
+              CLOSE PRODMAST
+           ELSE
+              DISPLAY '** UNABLE TO OPEN PRODMAST, STATUS: '
+                 WS-PRODMAST-STATUS
+           END-IF.
        GETPRODUCT.
            DISPLAY PRODUCT(I)
            PERFORM GETSIZES VARYING J FROM 1 BY 1 UNTIL J > 3.
@@ -46,9 +89,15 @@
            DISPLAY PRODSIZE(I,J).
        LOOKUP.
            SET I TO 1
-           SEARCH PRODUCT 
+           SEARCH PRODUCT
               AT END DISPLAY 'PRODUCT NOT FOUND'
               WHEN PRODNAME(I) = 'RED SHIRT'
                  DISPLAY 'RED SHIRT FOUND'
+           END-SEARCH.
+       LOOKUP-ALL.
+           SEARCH ALL PRODUCT
+              AT END DISPLAY 'PRODUCT NOT FOUND (SEARCH ALL)'
+              WHEN PRODNAME(I) = 'RED SHIRT'
+                 DISPLAY 'RED SHIRT FOUND (SEARCH ALL)'
            END-SEARCH
            GOBACK.
