@@ -0,0 +1,15 @@
+      *****************************************************************
+      * SHARED RECORD LAYOUT FOR THE EMPLOYEE VSAM FILE, COPIED INTO  *
+      * EVERY COBVSn PROGRAM SO THEY ALL AGREE ON A SINGLE PHYSICAL   *
+      * LAYOUT FOR THE ONE DATASET THEY SHARE.                        *
+      *****************************************************************
+       01  EMPLOYEE.
+           05 EMP-ID               PIC 9(04).
+           05 EMP-LAST-NAME        PIC X(30).
+           05 EMP-FIRST-NAME       PIC X(20).
+           05 EMP-SERVICE-YEARS    PIC 9(02).
+           05 EMP-PROMOTION-DATE   PIC X(10).
+           05 EMP-SSN              PIC X(09).
+           05 EMP-DELETED-FLAG     PIC X(01) VALUE 'N'.
+              88 EMP-IS-DELETED             VALUE 'Y'.
+           05 FILLER               PIC X(04) VALUE SPACES.
