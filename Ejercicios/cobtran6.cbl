@@ -14,9 +14,14 @@
                  FILE STATUS IS WS-STATUS-INPUT.
              SELECT EMPLOYEE-OUT-FILE  
                  ASSIGN TO "empofile.txt". 
-             SELECT REPORT-OUT-FILE    
-                 ASSIGN TO "empreport.rpt". 
-       DATA DIVISION. 
+             SELECT REPORT-OUT-FILE
+                 ASSIGN TO "empreport.rpt".
+             SELECT CHECKPOINT-FILE
+                 ASSIGN TO "cobtrn6.ckpt"
+                 FILE STATUS IS WS-STATUS-CKPT.
+             SELECT REJECT-OUT-FILE
+                 ASSIGN TO "empreject.txt".
+       DATA DIVISION.
        FILE SECTION. 
        FD  EMPLOYEE-IN-FILE 
            RECORDING MODE IS F 
@@ -41,9 +46,30 @@
            RECORD CONTAINS 80 CHARACTERS 
            BLOCK CONTAINS 0 RECORDS 
            DATA RECORD IS REPORT-RECORD-OUT. 
-       01 REPORT-RECORD-OUT. 
-          05  RPT-DATA      PIC X(80). 
-       WORKING-STORAGE SECTION. 
+       01 REPORT-RECORD-OUT.
+          05  RPT-DATA      PIC X(80).
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 6 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CHECKPOINT-RECORD.
+       01 CHECKPOINT-RECORD.
+          05  CKPT-LAST-RECORD-NUM  PIC 9(06).
+       FD  REJECT-OUT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REJECT-RECORD-OUT.
+       01 REJECT-RECORD-OUT.
+          05  REJ-RECORD-NUM   PIC 9(06).
+          05  FILLER           PIC X(01) VALUE SPACE.
+          05  REJ-EMP-ID-IN    PIC X(04).
+          05  FILLER           PIC X(01) VALUE SPACE.
+          05  REJ-REASON       PIC X(40).
+          05  FILLER           PIC X(28) VALUE SPACES.
+       WORKING-STORAGE SECTION.
        01 WS-FLAGS. 
           05  SW-END-OF-FILE-SWITCH   PIC X(1) 
                                       VALUE 'N'. 
@@ -122,133 +148,221 @@
                  VALUE ' END OF ANNUAL SALARY REPORT  '. 
              05  FILLER       PIC X(24) VALUE SPACES. 
        77 WS-STATUS-INPUT     PIC X(02).
-       77 WS-RECORD-NUM       PIC 99 VALUE 0.
+       77 WS-STATUS-CKPT      PIC X(02).
+       77 WS-RECORD-NUM       PIC 9(06) VALUE 0.
+       77 WS-RESTART-RECORD-NUM PIC 9(06) VALUE 0.
        77 EMP-ID-BIN          PIC S9(9) USAGE COMP. 
        77 REG-PAY-PKD         PIC S9(6)V9(2) USAGE COMP-3. 
        77 BON-PAY-PKD         PIC S9(6)V9(2) USAGE COMP-3. 
        77 PAY-RAISE-PKD       PIC S9(6)V9(2) USAGE COMP-3. 
        77 NEW-PAY-PKD         PIC S9(6)V9(2) USAGE COMP-3. 
-       77 NEW-PAY             PIC 99999.99. 
+       77 NEW-PAY             PIC 99999.99.
+       77 WS-REJECT-REASON    PIC X(40) VALUE SPACES.
+       77 WS-PARM-RAISE-PCT   PIC 9(03).
+       77 WS-RAISE-PERCENT    PIC S9(3)V9(4) USAGE COMP-3
+                              VALUE 0.1000.
        PROCEDURE DIVISION. 
            PERFORM P100-INITIALIZATION. 
            PERFORM P200-MAINLINE. 
            PERFORM P300-TERMINATION. 
            GOBACK. 
-       P100-INITIALIZATION. 
-           DISPLAY 'COBTRN6 - SAMPLE COBOL PROGRAM: CHECKING DATA '. 
-           OPEN INPUT  EMPLOYEE-IN-FILE ,
-                OUTPUT EMPLOYEE-OUT-FILE ,
-                OUTPUT REPORT-OUT-FILE. 
-           INITIALIZE IN-EMPLOYEE-RECORD, 
-                      OUT-EMPLOYEE-RECORD. 
-           WRITE REPORT-RECORD-OUT FROM HDR-LINE-01 
-           WRITE REPORT-RECORD-OUT FROM HDR-LINE-02 
-           WRITE REPORT-RECORD-OUT FROM SPC-LINE 
-           WRITE REPORT-RECORD-OUT FROM DTL-HDR01 
-           WRITE REPORT-RECORD-OUT FROM DTL-HDR02. 
-       P200-MAINLINE. 
-      *    MAIN LOOP - READ THE INPUT FILE, 
-      *    LOAD THE OUTPUT STRUCTURE AND 
-      *    WRITE THE RECORD TO OUTPUT. 
-           SET SW-NOT-END-OF-FILE TO TRUE. 
-           READ EMPLOYEE-IN-FILE 
-              INTO IN-EMPLOYEE-RECORD 
+       P100-INITIALIZATION.
+           DISPLAY 'COBTRN6 - SAMPLE COBOL PROGRAM: CHECKING DATA '.
+           ACCEPT WS-PARM-RAISE-PCT FROM COMMAND-LINE
+           IF WS-PARM-RAISE-PCT IS NUMERIC AND WS-PARM-RAISE-PCT > 0
+              COMPUTE WS-RAISE-PERCENT = WS-PARM-RAISE-PCT / 100
+           END-IF
+           DISPLAY '  RAISE PERCENTAGE IS: ' WS-RAISE-PERCENT
+           PERFORM P150-READ-CHECKPOINT
+           OPEN INPUT EMPLOYEE-IN-FILE
+           IF WS-RESTART-RECORD-NUM > 0 THEN
+              DISPLAY '  RESTARTING AFTER RECORD #'
+                 WS-RESTART-RECORD-NUM
+              OPEN EXTEND EMPLOYEE-OUT-FILE
+              OPEN EXTEND REPORT-OUT-FILE
+              OPEN EXTEND REJECT-OUT-FILE
+           ELSE
+              OPEN OUTPUT EMPLOYEE-OUT-FILE
+              OPEN OUTPUT REPORT-OUT-FILE
+              OPEN OUTPUT REJECT-OUT-FILE
+              WRITE REPORT-RECORD-OUT FROM HDR-LINE-01
+              WRITE REPORT-RECORD-OUT FROM HDR-LINE-02
+              WRITE REPORT-RECORD-OUT FROM SPC-LINE
+              WRITE REPORT-RECORD-OUT FROM DTL-HDR01
+              WRITE REPORT-RECORD-OUT FROM DTL-HDR02
+           END-IF
+           INITIALIZE IN-EMPLOYEE-RECORD,
+                      OUT-EMPLOYEE-RECORD.
+       P150-READ-CHECKPOINT.
+      *    IF A CHECKPOINT FROM A PRIOR, INCOMPLETE RUN EXISTS,
+      *    PICK UP THE LAST RECORD NUMBER IT PROCESSED SO THAT
+      *    RUN'S RECORDS ARE NOT REPROCESSED.
+           MOVE ZERO TO WS-RESTART-RECORD-NUM
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-STATUS-CKPT = '00' THEN
+              READ CHECKPOINT-FILE
+                 AT END
+                    MOVE ZERO TO WS-RESTART-RECORD-NUM
+                 NOT AT END
+                    MOVE CKPT-LAST-RECORD-NUM TO WS-RESTART-RECORD-NUM
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+       P200-MAINLINE.
+      *    MAIN LOOP - READ THE INPUT FILE,
+      *    LOAD THE OUTPUT STRUCTURE AND
+      *    WRITE THE RECORD TO OUTPUT.
+           SET SW-NOT-END-OF-FILE TO TRUE.
+           READ EMPLOYEE-IN-FILE
+              INTO IN-EMPLOYEE-RECORD
               AT END SET SW-END-OF-FILE TO TRUE
-           END-READ 
-           PERFORM UNTIL SW-END-OF-FILE 
+           END-READ
+           PERFORM UNTIL SW-END-OF-FILE
               ADD 1 TO WS-RECORD-NUM
-              PERFORM P1000-EDIT-RECORD 
-              IF SW-NO-ERRORS THEN 
-                 COMPUTE NEW-PAY-PKD = 
-                    (REG-PAY-PKD + (REG-PAY-PKD * 0.10)) 
-                 MOVE NEW-PAY-PKD TO NEW-PAY 
-      *          DISPLAY 'NEW PAY ' NEW-PAY 
-      *       MOVE FIELDS 
-                 MOVE EMP-ID-IN   
-                    TO EMP-ID-OUT, 
-                       RPT-EMP-ID 
-                 MOVE REG-PAY-IN 
-                    TO REG-PAY-OUT, 
-                       RPT-REG-PAY, 
-                       DIS-REG-PAY 
-                 MOVE BON-PAY-IN 
-                    TO BON-PAY-OUT, 
-                       RPT-BON-PAY, 
-                       DIS-BON-PAY 
-                 MOVE NEW-PAY-PKD 
-                    TO NEW-PAY-OUT, 
-                       RPT-NEW-PAY, 
-                       DIS-NEW-PAY 
-                 DISPLAY ' EMP ID: '   EMP-ID-IN 
-                         ' REG PAY: '  DIS-REG-PAY 
-                         ' BONUS PAY: ' DIS-BON-PAY 
-                         ' NEW PAY  : ' DIS-NEW-PAY 
-                 WRITE EMPLOYEE-RECORD-OUT 
-                    FROM OUT-EMPLOYEE-RECORD 
-                 WRITE REPORT-RECORD-OUT 
-                    FROM DTL-LINE 
-              ELSE 
-                 DISPLAY ' ** RECORD #' WS-RECORD-NUM ' DISCARDED **' 
-              END-IF 
-              READ EMPLOYEE-IN-FILE 
-                 INTO IN-EMPLOYEE-RECORD 
-                    AT END 
-                    SET SW-END-OF-FILE TO TRUE 
-              END-READ 
-           END-PERFORM. 
-       P300-TERMINATION. 
-           WRITE REPORT-RECORD-OUT FROM SPC-LINE 
-           WRITE REPORT-RECORD-OUT FROM SPC-LINE 
-           WRITE REPORT-RECORD-OUT FROM TRLR-LINE-01 
-           CLOSE EMPLOYEE-IN-FILE, 
-                 EMPLOYEE-OUT-FILE, 
-                 REPORT-OUT-FILE. 
-           DISPLAY 'COBTRN6 - SUCCESSFULLY ENDED'. 
-       P1000-EDIT-RECORD. 
-            SET SW-NO-ERRORS TO TRUE 
-            IF SW-NO-ERRORS THEN 
-               IF EMP-ID-IN IS NUMERIC THEN 
-                  MOVE EMP-ID-IN TO EMP-ID-BIN 
-               ELSE 
-                  SET SW-HAS-ERROR TO TRUE 
-                  DISPLAY ' ** EMP ID IS NOT NUMERIC ' EMP-ID-IN 
-               END-IF 
-            END-IF 
-            IF SW-NO-ERRORS THEN 
-               IF REG-PAY-IN IS NUMERIC THEN 
-                  MOVE REG-PAY-IN TO REG-PAY-PKD 
-               ELSE 
-                  SET SW-HAS-ERROR TO TRUE 
-                  DISPLAY ' ** REG PAY IS NOT NUMERIC ' REG-PAY-IN 
-               END-IF 
-            END-IF 
-            IF SW-NO-ERRORS THEN 
-               IF BON-PAY-IN IS NUMERIC THEN 
-                  MOVE BON-PAY-IN TO BON-PAY-PKD 
-               ELSE 
-                  DISPLAY ' ** BON PAY IS NOT NUMERIC ' BON-PAY-IN 
-                  SET SW-HAS-ERROR TO TRUE 
-               END-IF 
-            END-IF 
- 
-            IF SW-NO-ERRORS THEN 
-               IF EMP-ID-BIN <= 0 THEN 
-                  SET SW-HAS-ERROR TO TRUE 
-                  DISPLAY ' ** EMP ID CANNOT BE ZERO ' EMP-ID-IN 
-               END-IF 
-            END-IF 
-            IF SW-NO-ERRORS THEN 
-               IF REG-PAY-PKD <= 0 THEN 
-                  SET SW-HAS-ERROR TO TRUE 
-                  DISPLAY ' ** REG PAY CANNOT BE ZERO ' REG-PAY-IN 
-               END-IF 
-            END-IF 
-            IF SW-NO-ERRORS THEN 
-               IF BON-PAY-PKD <= 0 THEN 
-                  SET SW-HAS-ERROR TO TRUE 
-                  DISPLAY ' ** BON PAY CANNOT BE ZERO ' BON-PAY-IN 
-               END-IF 
-            END-IF. 
+                 ON SIZE ERROR
+                    DISPLAY ' ** RECORD COUNT EXCEEDED MAXIMUM OF '
+                       WS-RECORD-NUM
+              END-ADD
+              IF WS-RECORD-NUM > WS-RESTART-RECORD-NUM THEN
+                 PERFORM P1000-EDIT-RECORD
+                 IF SW-NO-ERRORS THEN
+                    COMPUTE NEW-PAY-PKD =
+                       (REG-PAY-PKD + (REG-PAY-PKD * WS-RAISE-PERCENT))
+                    MOVE NEW-PAY-PKD TO NEW-PAY
+      *             DISPLAY 'NEW PAY ' NEW-PAY
+      *          MOVE FIELDS
+                    MOVE EMP-ID-IN
+                       TO EMP-ID-OUT,
+                          RPT-EMP-ID
+                    MOVE REG-PAY-IN
+                       TO REG-PAY-OUT,
+                          RPT-REG-PAY,
+                          DIS-REG-PAY
+                    MOVE BON-PAY-IN
+                       TO BON-PAY-OUT,
+                          RPT-BON-PAY,
+                          DIS-BON-PAY
+                    MOVE NEW-PAY-PKD
+                       TO NEW-PAY-OUT,
+                          RPT-NEW-PAY,
+                          DIS-NEW-PAY
+                    DISPLAY ' EMP ID: '   EMP-ID-IN
+                            ' REG PAY: '  DIS-REG-PAY
+                            ' BONUS PAY: ' DIS-BON-PAY
+                            ' NEW PAY  : ' DIS-NEW-PAY
+                    WRITE EMPLOYEE-RECORD-OUT
+                       FROM OUT-EMPLOYEE-RECORD
+                    WRITE REPORT-RECORD-OUT
+                       FROM DTL-LINE
+                 ELSE
+                    DISPLAY ' ** RECORD #' WS-RECORD-NUM ' DISCARDED **'
+                    MOVE WS-RECORD-NUM  TO REJ-RECORD-NUM
+                    MOVE EMP-ID-IN      TO REJ-EMP-ID-IN
+                    MOVE WS-REJECT-REASON TO REJ-REASON
+                    WRITE REJECT-RECORD-OUT
+                 END-IF
+                 PERFORM P160-WRITE-CHECKPOINT
+              END-IF
+              READ EMPLOYEE-IN-FILE
+                 INTO IN-EMPLOYEE-RECORD
+                    AT END
+                    SET SW-END-OF-FILE TO TRUE
+              END-READ
+           END-PERFORM.
+       P160-WRITE-CHECKPOINT.
+      *    RECORD HOW FAR PROCESSING HAS GOTTEN SO A RESTART
+      *    AFTER AN ABEND SKIPS RECORDS ALREADY HANDLED.
+           MOVE WS-RECORD-NUM TO CKPT-LAST-RECORD-NUM
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-STATUS-CKPT NOT = '00' THEN
+              DISPLAY ' ** ERROR ON CHECKPOINT OPEN - FILE STATUS '
+                 WS-STATUS-CKPT
+           ELSE
+              WRITE CHECKPOINT-RECORD
+              IF WS-STATUS-CKPT NOT = '00' THEN
+                 DISPLAY ' ** ERROR ON CHECKPOINT WRITE - FILE STATUS '
+                    WS-STATUS-CKPT
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+       P300-TERMINATION.
+           WRITE REPORT-RECORD-OUT FROM SPC-LINE
+           WRITE REPORT-RECORD-OUT FROM SPC-LINE
+           WRITE REPORT-RECORD-OUT FROM TRLR-LINE-01
+           CLOSE EMPLOYEE-IN-FILE,
+                 EMPLOYEE-OUT-FILE,
+                 REPORT-OUT-FILE,
+                 REJECT-OUT-FILE.
+           PERFORM P350-CLEAR-CHECKPOINT
+           DISPLAY 'COBTRN6 - SUCCESSFULLY ENDED'.
+       P350-CLEAR-CHECKPOINT.
+      *    THE RUN COMPLETED CLEANLY, SO RESET THE CHECKPOINT FOR
+      *    THE NEXT FULL RUN.
+           MOVE ZERO TO CKPT-LAST-RECORD-NUM
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-STATUS-CKPT NOT = '00' THEN
+              DISPLAY ' ** ERROR ON CHECKPOINT OPEN - FILE STATUS '
+                 WS-STATUS-CKPT
+           ELSE
+              WRITE CHECKPOINT-RECORD
+              IF WS-STATUS-CKPT NOT = '00' THEN
+                 DISPLAY ' ** ERROR ON CHECKPOINT WRITE - FILE STATUS '
+                    WS-STATUS-CKPT
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+       P1000-EDIT-RECORD.
+            SET SW-NO-ERRORS TO TRUE
+            MOVE SPACES TO WS-REJECT-REASON
+            IF SW-NO-ERRORS THEN
+               IF EMP-ID-IN IS NUMERIC THEN
+                  MOVE EMP-ID-IN TO EMP-ID-BIN
+               ELSE
+                  SET SW-HAS-ERROR TO TRUE
+                  DISPLAY ' ** EMP ID IS NOT NUMERIC ' EMP-ID-IN
+                  MOVE 'EMP ID IS NOT NUMERIC' TO WS-REJECT-REASON
+               END-IF
+            END-IF
+            IF SW-NO-ERRORS THEN
+               IF REG-PAY-IN IS NUMERIC THEN
+                  MOVE REG-PAY-IN TO REG-PAY-PKD
+               ELSE
+                  SET SW-HAS-ERROR TO TRUE
+                  DISPLAY ' ** REG PAY IS NOT NUMERIC ' REG-PAY-IN
+                  MOVE 'REG PAY IS NOT NUMERIC' TO WS-REJECT-REASON
+               END-IF
+            END-IF
+            IF SW-NO-ERRORS THEN
+               IF BON-PAY-IN IS NUMERIC THEN
+                  MOVE BON-PAY-IN TO BON-PAY-PKD
+               ELSE
+                  DISPLAY ' ** BON PAY IS NOT NUMERIC ' BON-PAY-IN
+                  SET SW-HAS-ERROR TO TRUE
+                  MOVE 'BON PAY IS NOT NUMERIC' TO WS-REJECT-REASON
+               END-IF
+            END-IF
+
+            IF SW-NO-ERRORS THEN
+               IF EMP-ID-BIN <= 0 THEN
+                  SET SW-HAS-ERROR TO TRUE
+                  DISPLAY ' ** EMP ID CANNOT BE ZERO ' EMP-ID-IN
+                  MOVE 'EMP ID CANNOT BE ZERO' TO WS-REJECT-REASON
+               END-IF
+            END-IF
+            IF SW-NO-ERRORS THEN
+               IF REG-PAY-PKD <= 0 THEN
+                  SET SW-HAS-ERROR TO TRUE
+                  DISPLAY ' ** REG PAY CANNOT BE ZERO ' REG-PAY-IN
+                  MOVE 'REG PAY CANNOT BE ZERO' TO WS-REJECT-REASON
+               END-IF
+            END-IF
+            IF SW-NO-ERRORS THEN
+               IF BON-PAY-PKD <= 0 THEN
+                  SET SW-HAS-ERROR TO TRUE
+                  DISPLAY ' ** BON PAY CANNOT BE ZERO ' BON-PAY-IN
+                  MOVE 'BON PAY CANNOT BE ZERO' TO WS-REJECT-REASON
+               END-IF
+            END-IF.
       *    END OF SOURCE CODE 
        END PROGRAM COBTRN6.
            
\ No newline at end of file
