@@ -0,0 +1,23 @@
+*****************************************************************
+* PRUEBM1 - BMS MAPSET FOR PRUEBAC1                              *
+* One map (MAPA1) with a single unprotected output field used    *
+* to greet the user, replacing the old literal-text SEND TEXT.   *
+*****************************************************************
+PRUEBM1  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=FREEKB
+*
+MAPA1    DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+MSG1     DFHMDF POS=(1,1),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL=' '
+*
+         DFHMSD TYPE=FINAL
+         END
