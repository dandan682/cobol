@@ -7,7 +7,27 @@
        01 NOZPLUSC     PIC ZZ,ZZZ,ZZ9.99.
        01 DOLLAR       PIC $$,$$$,$$9.99.
        01 BDAY         PIC 9(8) VALUE 12211974.
+       01 BDAY-R REDEFINES BDAY.
+          02 BDAY-MM   PIC 99.
+          02 BDAY-DD   PIC 99.
+          02 BDAY-YYYY PIC 9(4).
        01 ADAY         PIC 99/99/9999.
+       01 MONTH-DAY-DATA.
+          02 FILLER    PIC 99 VALUE 31.
+          02 FILLER    PIC 99 VALUE 28.
+          02 FILLER    PIC 99 VALUE 31.
+          02 FILLER    PIC 99 VALUE 30.
+          02 FILLER    PIC 99 VALUE 31.
+          02 FILLER    PIC 99 VALUE 30.
+          02 FILLER    PIC 99 VALUE 31.
+          02 FILLER    PIC 99 VALUE 31.
+          02 FILLER    PIC 99 VALUE 30.
+          02 FILLER    PIC 99 VALUE 31.
+          02 FILLER    PIC 99 VALUE 30.
+          02 FILLER    PIC 99 VALUE 31.
+       01 MONTH-DAYS REDEFINES MONTH-DAY-DATA.
+          02 MONTH-MAX-DAY PIC 99 OCCURS 12 TIMES.
+       01 WS-MAX-DAY   PIC 99.
        PROCEDURE DIVISION.
            MOVE STARTNUM TO NOZERO
            DISPLAY NOZERO
@@ -15,6 +35,21 @@
            DISPLAY NOZPLUSC
            MOVE STARTNUM TO DOLLAR
            DISPLAY DOLLAR
-           MOVE BDAY TO ADAY 
-           DISPLAY ADAY 
-           GOBACK.
\ No newline at end of file
+           IF BDAY-MM >= 1 AND BDAY-MM <= 12
+              MOVE MONTH-MAX-DAY(BDAY-MM) TO WS-MAX-DAY
+              IF BDAY-MM = 2
+                 AND ((FUNCTION MOD(BDAY-YYYY, 4) = 0
+                       AND FUNCTION MOD(BDAY-YYYY, 100) NOT = 0)
+                      OR FUNCTION MOD(BDAY-YYYY, 400) = 0)
+                 ADD 1 TO WS-MAX-DAY
+              END-IF
+              IF BDAY-DD >= 1 AND BDAY-DD <= WS-MAX-DAY
+                 MOVE BDAY TO ADAY
+                 DISPLAY ADAY
+              ELSE
+                 DISPLAY '** INVALID DATE: ' BDAY
+              END-IF
+           ELSE
+              DISPLAY '** INVALID DATE: ' BDAY
+           END-IF
+           GOBACK.
