@@ -16,14 +16,20 @@
        FILE SECTION. 
       ***************************************
        FD CUSTOMER-REPORT.
-       01 PRINT-LINE               PIC X(44).
+       01 PRINT-LINE               PIC X(114).
       ***************************************
        FD CUSTOMER-FILE.
        01 CUSTOMERDATA.
            02 IDNUM                PIC 9(5).
            02 CUSTNAME.
-              03 FIRSTNAME         PIC X(15). 
-              03 LASTNAME          PIC X(15).  
+              03 FIRSTNAME         PIC X(15).
+              03 LASTNAME          PIC X(15).
+           02 CUSTADDR.
+              03 ADDR-LINE1        PIC X(25).
+              03 ADDR-CITY         PIC X(15).
+              03 ADDR-STATE        PIC X(02).
+              03 ADDR-ZIP          PIC X(10).
+           02 CUSTPHONE            PIC X(14).
            88 WS-EOF               VALUE HIGH-VALUE.
       **************************************
        WORKING-STORAGE SECTION. 
@@ -33,19 +39,41 @@
           02 FILLER                PIC X(15) VALUE SPACE.
           02 FILLER                PIC X(17) VALUE 'PAGE: '.
           02 PRN-PAGENUM PIC Z9.
-       01 HEADER                   PIC X(36) VALUE 
+       01 HEADER.
+          02 FILLER                PIC X(36) VALUE
              ' IDNUM    FIRST NAME       LAST NAME'.
+          02 FILLER                PIC X(34) VALUE
+             '       ADDRESS'.
+          02 FILLER                PIC X(16) VALUE 'CITY'.
+          02 FILLER                PIC X(03) VALUE 'ST'.
+          02 FILLER                PIC X(11) VALUE 'ZIP'.
+          02 FILLER                PIC X(14) VALUE 'PHONE'.
        01 CUSTOMER-DETAIL-LINE.
-          02 FILLER                PIC X VALUE SPACE. 
+          02 FILLER                PIC X VALUE SPACE.
           02 PRN-CUSTID            PIC 9(5).
           02 FILLER                PIC X(4) VALUE SPACE.
           02 PRN-FIRSTNAME         PIC X(15).
           02 FILLER                PIC XX VALUE SPACE.
           02 PRN-LASTNAME          PIC X(15).
+          02 FILLER                PIC XX VALUE SPACE.
+          02 PRN-ADDRESS           PIC X(25).
+          02 FILLER                PIC X VALUE SPACE.
+          02 PRN-CITY              PIC X(15).
+          02 FILLER                PIC X VALUE SPACE.
+          02 PRN-STATE             PIC X(02).
+          02 FILLER                PIC X VALUE SPACE.
+          02 PRN-ZIP               PIC X(10).
+          02 FILLER                PIC X VALUE SPACE.
+          02 PRN-PHONE             PIC X(14).
        01 REPORT-FOOTING           PIC X(13) VALUE 'END OF REPORT'.
+       01 COUNT-FOOTING.
+          02 FILLER                PIC X(17) VALUE
+             'CUSTOMER COUNT: '.
+          02 PRN-CUSTCOUNT         PIC ZZZZ9.
        01 LINE-COUNT               PIC 99 VALUE ZERO.
           88 NEW-PAGE-REQUIRED     VALUE 40 THRU 99.
        01 PAGE-COUNT               PIC 99 VALUE ZERO.
+       01 CUSTOMER-COUNT           PIC 9(5) VALUE ZERO.
       ***************************************
        PROCEDURE DIVISION.
            OPEN INPUT CUSTOMER-FILE 
@@ -55,9 +83,12 @@
               AT END SET WS-EOF TO TRUE
            END-READ
            PERFORM PRINT-REPORT-BODY UNTIL WS-EOF
-           WRITE PRINT-LINE FROM REPORT-FOOTING AFTER ADVANCING 5
-              LINES 
-           CLOSE CUSTOMER-FILE, CUSTOMER-REPORT 
+           MOVE CUSTOMER-COUNT TO PRN-CUSTCOUNT
+           WRITE PRINT-LINE FROM COUNT-FOOTING AFTER ADVANCING 2
+              LINES
+           WRITE PRINT-LINE FROM REPORT-FOOTING AFTER ADVANCING 2
+              LINES
+           CLOSE CUSTOMER-FILE, CUSTOMER-REPORT
            GOBACK.
        PRINT-PAGE-HEADING.
            WRITE PRINT-LINE FROM PAGE-HEADING AFTER ADVANCING PAGE
@@ -74,9 +105,15 @@
            MOVE IDNUM TO PRN-CUSTID
            MOVE FIRSTNAME TO PRN-FIRSTNAME
            MOVE LASTNAME TO PRN-LASTNAME
-           WRITE PRINT-LINE FROM CUSTOMER-DETAIL-LINE AFTER 
-              ADVANCING 1 LINE 
+           MOVE ADDR-LINE1 TO PRN-ADDRESS
+           MOVE ADDR-CITY TO PRN-CITY
+           MOVE ADDR-STATE TO PRN-STATE
+           MOVE ADDR-ZIP TO PRN-ZIP
+           MOVE CUSTPHONE TO PRN-PHONE
+           WRITE PRINT-LINE FROM CUSTOMER-DETAIL-LINE AFTER
+              ADVANCING 1 LINE
            ADD 1 TO LINE-COUNT
+           ADD 1 TO CUSTOMER-COUNT
            READ CUSTOMER-FILE
               AT END SET WS-EOF TO TRUE
            END-READ.
