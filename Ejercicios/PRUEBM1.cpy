@@ -0,0 +1,17 @@
+      *****************************************************************
+      * PRUEBM1 - SYMBOLIC MAP FOR MAPSET PRUEBM1 (MAP MAPA1)          *
+      * Hand-maintained equivalent of the copybook the BMS translator  *
+      * would generate from PRUEBM1.bms - kept in step with it by hand *
+      * since this shop has no BMS assembler step wired into the build.*
+      *****************************************************************
+       01  PRUEBM1I.
+           02 FILLER                     PIC X(12).
+           02 MSG1L                      COMP PIC S9(4).
+           02 MSG1F                      PIC X.
+           02 FILLER REDEFINES MSG1F.
+              03 MSG1A                   PIC X.
+           02 MSG1I                      PIC X(10).
+       01  PRUEBM1O REDEFINES PRUEBM1I.
+           02 FILLER                     PIC X(12).
+           02 FILLER                     PIC X(3).
+           02 MSG1O                      PIC X(10).
