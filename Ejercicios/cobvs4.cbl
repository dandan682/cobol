@@ -8,23 +8,31 @@
        SOURCE-COMPUTER. IBM-3081. 
        OBJECT-COMPUTER. IBM-3081. 
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT EMPLOYEE-VS-FILE ASSIGN TO EMPVSFIL
            ORGANIZATION IS INDEXED
            ACCESS MODE  IS RANDOM
            RECORD KEY   IS EMP-ID
            FILE STATUS  IS EMP-FILE-STATUS.
+
+           SELECT EMP-AUDIT-FILE ASSIGN TO "cobvs4-audit.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS EMP-AUDIT-STATUS.
       *****************************************************************
        DATA DIVISION.
-       FILE SECTION. 
+       FILE SECTION.
        FD  EMPLOYEE-VS-FILE.
-       01  EMPLOYEE.
-           05 EMP-ID               PIC 9(04).
-           05 EMP-LAST-NAME        PIC X(30).
-           05 EMP-FIRST-NAME       PIC X(20).
-           05 EMP-SERVICE-YEARS    PIC 9(02).
-           05 EMP-PROMOTION-DATE   PIC X(10).
-           05 FILLER               PIC X(14) VALUE SPACES.
+           COPY EMPREC.
+
+       FD  EMP-AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUDIT-EMP-ID          PIC 9(04).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 AUDIT-ACTION          PIC X(11).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 AUDIT-DATE            PIC 9(08).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 AUDIT-TIME            PIC 9(06).
       *****************************************************************
        WORKING-STORAGE SECTION.
        01  WS-FLAGS.
@@ -32,8 +40,17 @@
               88   SW-END-OF-FILE               VALUE 'Y'.
               88   SW-NOT-END-OF-FILE           VALUE 'N'.
        01  EMP-FILE-STATUS.
+           88 EMP-OPEN-OK                     VALUE '00' '97'.
            05 EMPFILE-STAT1           PIC X.
-           05 EMPFILE-STAT2           PIC X.  
+           05 EMPFILE-STAT2           PIC X.
+       01  WS-OPEN-TRIES               PIC 9(02) VALUE ZERO.
+       01  WS-OPEN-MAX-TRIES           PIC 9(02) VALUE 5.
+       01  WS-OPEN-DELAY               PIC 9(04) COMP.
+       01  EMP-AUDIT-STATUS           PIC X(02).
+       01  WS-CURRENT-DATE-TIME.
+           05 WS-CURRENT-DATE         PIC 9(08).
+           05 WS-CURRENT-TIME         PIC 9(06).
+           05 FILLER                  PIC X(08).
       *****************************************************************
        PROCEDURE DIVISION.
            PERFORM P100-INITIALIZATION
@@ -42,22 +59,76 @@
            GOBACK.
        P100-INITIALIZATION.
            DISPLAY 'COBVS4 - SAMPLE COBOL PROGRAM: VSAM DELETE.'
-           OPEN I-O EMPLOYEE-VS-FILE 
+           PERFORM P110-OPEN-WITH-RETRY
            IF EMP-FILE-STATUS = '00' OR '97' THEN
-              NEXT SENTENCE 
+              NEXT SENTENCE
            ELSE
               DISPLAY 'ERROR ON OPEN - FILE STATUS ' EMP-FILE-STATUS.
            INITIALIZE EMPLOYEE.
+       P110-OPEN-WITH-RETRY.
+      ***************************************************************
+      * OPEN THE VSAM FILE, RETRYING WITH A SHORT BACKOFF IF ANOTHER *
+      * JOB HAS IT BUSY (FILE STATUS 93).                            *
+      ***************************************************************
+           MOVE ZERO TO WS-OPEN-TRIES
+           PERFORM UNTIL EMP-OPEN-OK
+              OR WS-OPEN-TRIES >= WS-OPEN-MAX-TRIES
+              ADD 1 TO WS-OPEN-TRIES
+              OPEN I-O EMPLOYEE-VS-FILE
+              IF NOT EMP-OPEN-OK AND EMP-FILE-STATUS = '93' THEN
+                 IF WS-OPEN-TRIES < WS-OPEN-MAX-TRIES
+                    DISPLAY 'FILE BUSY, RETRY ' WS-OPEN-TRIES
+                       ' OF ' WS-OPEN-MAX-TRIES
+                    MOVE WS-OPEN-TRIES TO WS-OPEN-DELAY
+                    CALL 'C$SLEEP' USING WS-OPEN-DELAY
+                    END-CALL
+                 END-IF
+              ELSE
+                 IF NOT EMP-OPEN-OK
+                    MOVE WS-OPEN-MAX-TRIES TO WS-OPEN-TRIES
+                 END-IF
+              END-IF
+           END-PERFORM.
        P200-MAINLINE.
       ***************************************************************
-      * DELETE THE RECORD FROM THE VSAM FILE.                       *
+      * SOFT-DELETE THE RECORD ON THE VSAM FILE: READ IT, MARK IT   *
+      * AS DELETED AND REWRITE IT, THEN LOG THE OUTCOME TO THE      *
+      * AUDIT HISTORY FILE. THE PHYSICAL RECORD IS KEPT SO IT CAN   *
+      * STILL BE TRACED AFTER THE FACT.                             *
       ***************************************************************
            MOVE '1111'    TO EMP-ID
-           DELETE EMPLOYEE-VS-FILE
+           READ EMPLOYEE-VS-FILE
            IF EMP-FILE-STATUS = '00' THEN
-              DISPLAY 'DELETE  SUCCESSFUL - DATA IS ' EMPLOYEE 
+              SET EMP-IS-DELETED TO TRUE
+              REWRITE EMPLOYEE
+              IF EMP-FILE-STATUS = '00' THEN
+                 DISPLAY 'DELETE  SUCCESSFUL - DATA IS ' EMPLOYEE
+                 PERFORM P250-WRITE-AUDIT
+              ELSE
+                 DISPLAY 'ERROR ON DELETE - FILE STATUS '
+                    EMP-FILE-STATUS
+              END-IF
+           ELSE
+              DISPLAY 'ERROR ON DELETE - FILE STATUS ' EMP-FILE-STATUS
+           END-IF.
+       P250-WRITE-AUDIT.
+      ***************************************************************
+      * APPEND ONE LINE TO THE AUDIT HISTORY FILE FOR THIS DELETE.  *
+      ***************************************************************
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           OPEN EXTEND EMP-AUDIT-FILE
+           IF EMP-AUDIT-STATUS = '00' OR '05' THEN
+              MOVE EMP-ID          TO AUDIT-EMP-ID
+              MOVE 'DELETED'       TO AUDIT-ACTION
+              MOVE WS-CURRENT-DATE TO AUDIT-DATE
+              MOVE WS-CURRENT-TIME TO AUDIT-TIME
+              WRITE AUDIT-RECORD
+              CLOSE EMP-AUDIT-FILE
            ELSE
-              DISPLAY 'ERROR ON DELETE - FILE STATUS ' EMP-FILE-STATUS 
+              DISPLAY 'ERROR ON AUDIT LOG OPEN - FILE STATUS '
+                 EMP-AUDIT-STATUS
+           END-IF.
        P300-TERMINATION.
            CLOSE EMPLOYEE-VS-FILE
            DISPLAY 'COBVS4 - SUCCESSFULLY ENDED'.
