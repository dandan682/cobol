@@ -1,31 +1,69 @@
        IDENTIFICATION DIVISION. 
        PROGRAM-ID.     FILE01.
        ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTTRANS    ASSIGN TO "CUSTTRANS.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS IS SEQUENTIAL.
            SELECT CUSTOMERFILE ASSIGN TO "CUSTOMER.DAT"
               ORGANIZATION IS LINE SEQUENTIAL
-              ACCESS IS SEQUENTIAL. 
-       DATA DIVISION. 
-       FILE SECTION. 
+              ACCESS IS SEQUENTIAL
+              FILE STATUS IS WS-CUSTFILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTTRANS.
+       01 TRANS-RECORD.
+           02 TRANS-IDNUM           PIC 9(5).
+           02 TRANS-CUSTNAME.
+              03 TRANS-FIRSTNAME    PIC X(15).
+              03 TRANS-LASTNAME     PIC X(15).
+           02 TRANS-CUSTADDR.
+              03 TRANS-ADDR-LINE1   PIC X(25).
+              03 TRANS-ADDR-CITY    PIC X(15).
+              03 TRANS-ADDR-STATE   PIC X(02).
+              03 TRANS-ADDR-ZIP     PIC X(10).
+           02 TRANS-CUSTPHONE       PIC X(14).
        FD CUSTOMERFILE.
        01 CUSTOMERDATA.
            02 IDNUM                PIC 9(5).
            02 CUSTNAME.
-              03 FIRSTNAME         PIC X(15). 
-              03 LASTNAME          PIC X(15).  
-       WORKING-STORAGE SECTION. 
-       01 WS-CUSTOMERDATA.
-           02 WS-IDNUM             PIC 9(5).
-           02 WS-CUSTNAME.
-              03 WS-FIRSTNAME      PIC X(15). 
-              03 WS-LASTNAME       PIC X(15). 
+              03 FIRSTNAME         PIC X(15).
+              03 LASTNAME          PIC X(15).
+           02 CUSTADDR.
+              03 ADDR-LINE1        PIC X(25).
+              03 ADDR-CITY         PIC X(15).
+              03 ADDR-STATE        PIC X(02).
+              03 ADDR-ZIP          PIC X(10).
+           02 CUSTPHONE            PIC X(14).
+       WORKING-STORAGE SECTION.
+       01 WS-EOF                   PIC A(1) VALUE 'N'.
+       01 WS-CUSTFILE-STATUS.
+           02 WS-CUSTFILE-STAT1    PIC X.
+           02 WS-CUSTFILE-STAT2    PIC X.
        PROCEDURE DIVISION.
-           OPEN OUTPUT CUSTOMERFILE 
-           MOVE 00000 TO IDNUM 
-           MOVE "DOUGH" TO FIRSTNAME 
-           MOVE "THOMAS" TO LASTNAME 
-           WRITE CUSTOMERDATA 
-           CLOSE CUSTOMERFILE 
+           OPEN INPUT CUSTTRANS
+           OPEN OUTPUT CUSTOMERFILE
+           IF WS-CUSTFILE-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING CUSTOMER.DAT, STATUS: '
+                 WS-CUSTFILE-STATUS
+              CLOSE CUSTTRANS
+              GOBACK
+           END-IF
+           PERFORM UNTIL WS-EOF = 'Y'
+              READ CUSTTRANS INTO CUSTOMERDATA
+                 AT END MOVE 'Y' TO WS-EOF
+                 NOT AT END
+                    WRITE CUSTOMERDATA
+                    IF WS-CUSTFILE-STATUS NOT = '00'
+                       DISPLAY 'ERROR WRITING CUSTOMER.DAT, STATUS: '
+                          WS-CUSTFILE-STATUS
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE CUSTTRANS, CUSTOMERFILE
+           IF WS-CUSTFILE-STATUS NOT = '00'
+              DISPLAY 'ERROR CLOSING CUSTOMER.DAT, STATUS: '
+                 WS-CUSTFILE-STATUS
+           END-IF
            GOBACK.
-           
\ No newline at end of file
