@@ -0,0 +1,13 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    LINK2.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01  GROUP-VAR.
+           05 VAR1           PIC 9(02).
+           05 VAR2           PIC 9(02).
+       PROCEDURE DIVISION USING GROUP-VAR.
+           DISPLAY 'IN PROGRAM2: LINK2.'
+           DISPLAY 'VAR1 IS: ' VAR1
+           DISPLAY 'VAR2 IS: ' VAR2
+           GOBACK.
