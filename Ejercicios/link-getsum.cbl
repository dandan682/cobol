@@ -2,10 +2,16 @@
        PROGRAM-ID.     LINK-GETSUM.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01 LIDX          PIC 99 VALUE 0.
        LINKAGE SECTION.
-       01 LNUM1     PIC 9 VALUE 0.
-       01 LNUM2     PIC 9 VALUE 0.
-       01 LSUM1     PIC 99.
-       PROCEDURE DIVISION USING LNUM1, LNUM2, LSUM1.
-           COMPUTE LSUM1 = LNUM1 + LNUM2 
+       01 LCOUNT        PIC 99 VALUE 0.
+       01 LNUM-TABLE.
+           05 LNUM      PIC 9(02) OCCURS 1 TO 20 TIMES
+                                   DEPENDING ON LCOUNT.
+       01 LSUM1         PIC 9(04).
+       PROCEDURE DIVISION USING LCOUNT, LNUM-TABLE, LSUM1.
+           MOVE ZERO TO LSUM1
+           PERFORM VARYING LIDX FROM 1 BY 1 UNTIL LIDX > LCOUNT
+              ADD LNUM (LIDX) TO LSUM1
+           END-PERFORM
            GOBACK.
