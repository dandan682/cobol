@@ -10,7 +10,7 @@
        OBJECT-COMPUTER. IBM-3081. 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL. 
-           SELECT EMPLOYEE-VS-FILE ASSIGN TO EMPVSFL
+           SELECT EMPLOYEE-VS-FILE ASSIGN TO EMPVSFIL
            ORGANIZATION IS INDEXED
            ACCESS MODE  IS RANDOM
            RECORD KEY   IS EMP-ID
@@ -20,14 +20,7 @@
        DATA DIVISION.
        FILE SECTION. 
        FD  EMPLOYEE-VS-FILE.
-       01  EMPLOYEE.
-           05 EMP-ID               PIC 9(04).
-           05 EMP-LAST-NAME        PIC X(30).
-           05 EMP-FIRST-NAME       PIC X(20).
-           05 EMP-SERVICE-YEARS    PIC 9(02).
-           05 EMP-PROMOTION-DATE   PIC X(10).
-           05 EMP-SSN              PIC X(09).
-           05 FILLER               PIC X(05) VALUE SPACES.
+           COPY EMPREC.
       *****************************************************************
        WORKING-STORAGE SECTION.
        01  WS-FLAGS.
@@ -36,7 +29,10 @@
               88   SW-NOT-END-OF-FILE           VALUE 'N'.
        01  EMP-FILE-STATUS.
            05 EMPFILE-STAT1           PIC X.
-           05 EMPFILE-STAT2           PIC X.  
+           05 EMPFILE-STAT2           PIC X.
+       01  WS-PARM-SSN                PIC X(09).
+       01  WS-SSN-OK-FLAG              PIC X(01) VALUE 'N'.
+           88 WS-SSN-OK                          VALUE 'Y'.
       *****************************************************************
        PROCEDURE DIVISION.
            PERFORM P100-INITIALIZATION
@@ -45,27 +41,43 @@
            GOBACK.
        P100-INITIALIZATION.
            DISPLAY 'COBVS6 - SAMPLE COBOL PROGRAM: VSAM ALT INDEX.'
-           OPEN INPUT EMPLOYEE-VS-FILE 
+           OPEN INPUT EMPLOYEE-VS-FILE
            IF EMP-FILE-STATUS = '00' OR '97' THEN
-              NEXT SENTENCE 
+              NEXT SENTENCE
            ELSE
               DISPLAY 'ERROR ON OPEN - FILE STATUS ' EMP-FILE-STATUS.
-           INITIALIZE EMPLOYEE.
+           INITIALIZE EMPLOYEE
+           MOVE '097644337' TO EMP-SSN
+           ACCEPT WS-PARM-SSN FROM COMMAND-LINE
+           IF WS-PARM-SSN NOT = SPACES
+              MOVE WS-PARM-SSN TO EMP-SSN
+           END-IF.
        P200-MAINLINE.
       ***************************************************************
-      * DELETE THE RECORD FROM THE VSAM FILE.                       *
+      * VALIDATE THE SSN IS 9 NUMERIC DIGITS BEFORE USING IT AS THE *
+      * ALTERNATE KEY - A NON-NUMERIC OR SHORT SSN WOULD OTHERWISE  *
+      * FAIL THE READ WITH A MISLEADING FILE STATUS.                *
       ***************************************************************
-           MOVE '097644337' TO EMP-SSN
-           READ EMPLOYEE-VS-FILE KEY IS EMP-SSN 
-           IF EMP-FILE-STATUS = '00' THEN
-              DISPLAY 'EMP-ID              : ' EMP-ID 
-              DISPLAY 'EMP LAST NAME       : ' EMP-LAST-NAME 
-              DISPLAY 'EMP FIRST NAME      : ' EMP-FIRST-NAME  
-              DISPLAY 'EMP YEARS OF SERVICE: ' EMP-SERVICE-YEARS 
-              DISPLAY 'EMP PROMOTION DATE  : ' EMP-PROMOTION-DATE 
-              DISPLAY 'EMP SOCIAL SECURITY : ' EMP-SSN  
+           IF EMP-SSN IS NUMERIC
+              SET WS-SSN-OK TO TRUE
            ELSE
-              DISPLAY 'RECORD NOT FOUND RC= ' EMP-FILE-STATUS.
+              MOVE 'N' TO WS-SSN-OK-FLAG
+              DISPLAY 'INVALID SSN - MUST BE 9 NUMERIC DIGITS: '
+                 EMP-SSN
+           END-IF
+           IF WS-SSN-OK THEN
+              READ EMPLOYEE-VS-FILE KEY IS EMP-SSN
+              IF EMP-FILE-STATUS = '00' THEN
+                 DISPLAY 'EMP-ID              : ' EMP-ID
+                 DISPLAY 'EMP LAST NAME       : ' EMP-LAST-NAME
+                 DISPLAY 'EMP FIRST NAME      : ' EMP-FIRST-NAME
+                 DISPLAY 'EMP YEARS OF SERVICE: ' EMP-SERVICE-YEARS
+                 DISPLAY 'EMP PROMOTION DATE  : ' EMP-PROMOTION-DATE
+                 DISPLAY 'EMP SOCIAL SECURITY : ' EMP-SSN
+              ELSE
+                 DISPLAY 'RECORD NOT FOUND RC= ' EMP-FILE-STATUS
+              END-IF
+           END-IF.
        P300-TERMINATION.
            CLOSE EMPLOYEE-VS-FILE
            IF EMP-FILE-STATUS = '00' THEN
