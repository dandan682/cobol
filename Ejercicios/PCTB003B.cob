@@ -10,9 +10,49 @@ DBPRE * AUTHOR.                     THE_PIPER.
 DBPRE * DATE-WRITTEN.               TODAY.
       /
       **************************************************************************
+      *  E N V I R O N M E N T   D I V I S I O N                               *
+      **************************************************************************
+        ENVIRONMENT                DIVISION.
+        INPUT-OUTPUT                SECTION.
+        FILE-CONTROL.
+      * One line is appended here at the end of every run, regardless
+      * of the database it connected to, so runs can be audited later.
+            SELECT RUN-HISTORY-FILE     ASSIGN TO "pctb003b-history.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Drives the example_table load in PGCTB-ACTION; one row in,
+      * one INSERT out.
+            SELECT LOAD-FILE            ASSIGN TO "pctb003b-load.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOAD-FILE-STATUS.
+      /
+      **************************************************************************
       *  D A T A    D I V I S I O N                                            *
       **************************************************************************
         DATA                        DIVISION.
+      **************************************************************************
+      *  F I L E   S E C T I O N                                               *
+      **************************************************************************
+        FILE SECTION.
+        FD  RUN-HISTORY-FILE.
+        01  RUN-HISTORY-RECORD.
+            05 RH-PROGRAM-NAME              PIC  X(08).
+            05 FILLER                       PIC  X(01) VALUE SPACE.
+            05 RH-START-DATE                PIC  X(08).
+            05 FILLER                       PIC  X(01) VALUE SPACE.
+            05 RH-START-TIME                PIC  X(06).
+            05 FILLER                       PIC  X(01) VALUE SPACE.
+            05 RH-END-DATE                  PIC  X(08).
+            05 FILLER                       PIC  X(01) VALUE SPACE.
+            05 RH-END-TIME                  PIC  X(06).
+            05 FILLER                       PIC  X(01) VALUE SPACE.
+            05 RH-FINAL-SQLCODE             PIC  9(03).
+        FD  LOAD-FILE.
+        01  LOAD-RECORD.
+            05 LOAD-FIELD1                  PIC  X(08).
+            05 FILLER                       PIC  X(01).
+            05 LOAD-FIELD2                  PIC  X(16).
+            05 FILLER                       PIC  X(01).
+            05 LOAD-FIELD3                  PIC  X(32).
       /
       **************************************************************************
       *  W O R K I N G   S T O R A G E   S E C T I O N                         *
@@ -25,7 +65,13 @@ DBPRE * DATE-WRITTEN.               TODAY.
       * This will be displayed in the logfile at runtime
         01  PGCTB-VERSION                    PIC  X(38) 
 HISTOR*     VALUE '20120426 1.0 INITIAL RELEASE'.
-            VALUE '20140521 1.2 CURSORS'.
+HISTOR*     VALUE '20140521 1.2 CURSORS'.
+HISTOR*     VALUE '20150309 1.3 CURSOR 2 COMPARE'.
+HISTOR*     VALUE '20150714 1.4 FIELD1 FILTER'.
+HISTOR*     VALUE '20151202 1.5 RUN HISTORY LOG'.
+HISTOR*     VALUE '20160418 1.6 DB-STATUS SKIPS NOT-FOUND'.
+HISTOR*     VALUE '20161009 1.7 FILE-DRIVEN LOAD'.
+            VALUE '20170322 1.8 CONNECT RETRY/BACKOFF'.
       *
         01  FIELD1.
           05 FIELD1-NUM                      PIC  9(08).
@@ -33,7 +79,50 @@ HISTOR*     VALUE '20120426 1.0 INITIAL RELEASE'.
         01  FIELD2                           PIC  X(16).
         01  FIELD3                           PIC  X(32).
       *
-        01  T                                PIC  S9(9) COMP.
+      * Holds the row fetched from the second (related_table) cursor
+      * so it can be compared against example_table's FIELD1/2/3.
+        01  CMP-FIELD1.
+          05 CMP-FIELD1-NUM                  PIC  9(08).
+          05 FILLER                          PIC  X(12) VALUE SPACE.
+        01  CMP-FIELD2                       PIC  X(16).
+        01  CMP-FIELD3                       PIC  X(32).
+      *
+      * DISPLAY-ALL-RECORDS clears FIELD1/2/3 to SPACES once its cursor
+      * is exhausted, so every real example_table row it fetches is
+      * saved off here, in fetch order, for DISPLAY-COMPARE-RECORDS to
+      * compare row-for-row against the related_table cursor.
+        01  SAVE-FIELD-TABLE.
+          05 SAVE-FIELD-ROW OCCURS 100 TIMES.
+             10 SAVE-FIELD1.
+                15 SAVE-FIELD1-NUM           PIC  9(08).
+                15 FILLER                    PIC  X(12) VALUE SPACE.
+             10 SAVE-FIELD2                  PIC  X(16).
+             10 SAVE-FIELD3                  PIC  X(32).
+        01  WS-SAVE-FIELD-COUNT              PIC  9(04) VALUE ZERO.
+        01  WS-CMP-IDX                       PIC  9(04) VALUE ZERO.
+      *
+      * Optional runtime filter on example_table.FIELD1, taken from the
+      * command line. Spaces means "no filter, return all rows".
+      * Trailing spaces are replaced with a single '%' wildcard, so a
+      * partial value (e.g. "AB") matches any FIELD1 starting with it.
+        01  WS-FIELD1-FILTER                 PIC  X(08) VALUE SPACES.
+        01  WS-FIELD1-PATTERN                PIC  X(09) VALUE SPACES.
+      *
+      * PGCTB-DATE gets re-ACCEPTed at end-of-run to build the "End" box,
+      * so the run's starting date is saved off here for the history log.
+        01  WS-START-DATE                    PIC  9(06).
+      *
+      * Status/EOF handling for the file-driven example_table load
+        01  WS-LOAD-FILE-STATUS.
+          05 WS-LOAD-STAT1                   PIC  X.
+          05 WS-LOAD-STAT2                   PIC  X.
+        01  WS-LOAD-EOF                      PIC  X VALUE 'N'.
+            88 LOAD-EOF                      VALUE 'Y'.
+      *
+      * Retry/backoff counters for the initial database connect
+        01  WS-CONNECT-TRIES                 PIC  9(02) VALUE ZERO.
+        01  WS-CONNECT-MAX                   PIC  9(02) VALUE 5.
+        01  WS-CONNECT-DELAY                 PIC  9(04) COMP.
       *
       * The communication area for the database
       * EXEC SQL 
@@ -117,6 +206,16 @@ DBPRE      MOVE 1             TO SQLCA-SEQUENCE
       *
            ACCEPT PGCTB-DATE                FROM DATE
            ACCEPT PGCTB-STARTTIME           FROM TIME
+           MOVE PGCTB-DATE                  TO WS-START-DATE
+      *
+      * An optional FIELD1 filter may be passed on the command line;
+      * absent, DISPLAY-ALL-RECORDS returns every row as before.
+           ACCEPT WS-FIELD1-FILTER          FROM COMMAND-LINE
+           INSPECT WS-FIELD1-FILTER REPLACING ALL LOW-VALUE BY SPACE
+           STRING WS-FIELD1-FILTER DELIMITED BY SPACE
+                  '%'                      DELIMITED BY SIZE
+                  INTO WS-FIELD1-PATTERN
+           END-STRING
       *
            DISPLAY '*******************************************'
                    '*********'
@@ -172,36 +271,11 @@ DBPRE         CALL "MySQL_init"  USING SQLCA-CID
 DBPRE         END-CALL
 DBPRE         MOVE RETURN-CODE    TO SQLCODE
 DBPRE *    END-EXEC.
-           EVALUATE TRUE
-           WHEN DB-OK
-              CONTINUE
-           WHEN DB-NOT-FOUND
-              SET DB-OK              TO TRUE
-           WHEN OTHER
-              PERFORM DB-STATUS
-           END-EVALUATE
-                                                 
-DBPRE      MOVE 3             TO SQLCA-SEQUENCE
-      *    EXEC SQL
-      *       CONNECT DB
-DBPRE         CALL "MySQL_real_connect" USING
-DBPRE                                   SQLCA-HOST
-DBPRE                                   SQLCA-USER
-DBPRE                                   SQLCA-PASSWD
-DBPRE                                   SQLCA-DBNAME
-DBPRE                                   SQLCA-PORT
-DBPRE                                   SQLCA-SOCKET
-DBPRE         END-CALL
-DBPRE         MOVE RETURN-CODE    TO SQLCODE
-DBPRE *    END-EXEC.
-           EVALUATE TRUE
-           WHEN DB-OK
-              CONTINUE
-           WHEN DB-NOT-FOUND
-              SET DB-OK              TO TRUE
-           WHEN OTHER
-              PERFORM DB-STATUS
-           END-EVALUATE
+           PERFORM DB-STATUS
+
+      * Connect to the database, retrying with a short backoff if the
+      * server is briefly unavailable
+           PERFORM CONNECT-WITH-RETRY
       *
       * Now execute the user's code
            PERFORM PGCTB-ACTION
@@ -260,11 +334,14 @@ DBPRE *    END-EXEC.
            DISPLAY '*******************************************'
                    '*********'
       *
+      * Log this run to the history file for later auditing
+           PERFORM WRITE-RUN-HISTORY
+      *
       * No error, return zero
       *
            MOVE 0                       TO RETURN-CODE
            .
-       PGCTB-MAIN-EXIT.    
+       PGCTB-MAIN-EXIT.
            STOP RUN.
       /
       *************************************************************************
@@ -287,10 +364,12 @@ DBPRE          END-CALL
 DBPRE          MOVE RETURN-CODE    TO SQLCODE
 DBPRE *       END-EXEC.
               MOVE 2                       TO RETURN-CODE
+      * Log this aborted run before stopping, same as a normal exit
+              PERFORM WRITE-RUN-HISTORY
               STOP RUN
            END-IF
            .
-       PGCTB-STATUS-EXIT.    
+       PGCTB-STATUS-EXIT.
            EXIT.    
       *************************************************************************
        PGCTB-DISPLAY-ERROR SECTION.
@@ -320,7 +399,10 @@ DBPRE *       END-EXEC.
            EXIT.    
       *************************************************************************
        DB-STATUS SECTION.
-           IF SQLCODE NOT = 0
+      * DB-NOT-FOUND (SQLCODE 100) is a normal "no more rows"/"no match"
+      * condition, not an error, so callers no longer need to dodge it
+      * before performing this section.
+           IF SQLCODE NOT = 0 AND NOT DB-NOT-FOUND
               CALL "MySQL_errno" USING PGCTB-ERRNO
               END-CALL
               DISPLAY 'ERRNO: ' PGCTB-ERRNO
@@ -347,12 +429,64 @@ DBPRE          END-CALL
 DBPRE          MOVE RETURN-CODE    TO SQLCODE
 DBPRE *       END-EXEC.
               MOVE 3                       TO RETURN-CODE
+      * Log this aborted run before stopping, same as a normal exit
+              PERFORM WRITE-RUN-HISTORY
               STOP RUN
            END-IF
            .
-       DB-STATUS-EXIT.    
-           EXIT.    
+       DB-STATUS-EXIT.
+           EXIT.
 DBPRE *    END-EXEC.
+      *************************************************************************
+       WRITE-RUN-HISTORY SECTION.
+      * Re-ACCEPTed here (rather than relying on the end-of-run
+      * ACCEPT in PGCTB-MAIN) so this section logs an accurate end
+      * date/time even when it is reached early, from an abort path
+      * in PGCTB-STATUS or DB-STATUS.
+           ACCEPT PGCTB-DATE                FROM DATE
+           ACCEPT PGCTB-ENDTIME             FROM TIME
+           OPEN EXTEND RUN-HISTORY-FILE
+           MOVE PGCTB-PROGRAM-NAME          TO RH-PROGRAM-NAME
+           MOVE WS-START-DATE               TO RH-START-DATE
+           MOVE PGCTB-STARTTIME             TO RH-START-TIME
+           MOVE PGCTB-DATE                  TO RH-END-DATE
+           MOVE PGCTB-ENDTIME               TO RH-END-TIME
+           MOVE SQLCODE                     TO RH-FINAL-SQLCODE
+           WRITE RUN-HISTORY-RECORD
+           CLOSE RUN-HISTORY-FILE
+           .
+       WRITE-RUN-HISTORY-EXIT.
+           EXIT.
+      *************************************************************************
+       CONNECT-WITH-RETRY SECTION.
+           MOVE ZERO                       TO WS-CONNECT-TRIES
+           PERFORM UNTIL DB-OK OR WS-CONNECT-TRIES >= WS-CONNECT-MAX
+              ADD 1                         TO WS-CONNECT-TRIES
+DBPRE         MOVE 3             TO SQLCA-SEQUENCE
+      *       EXEC SQL
+      *          CONNECT DB
+DBPRE            CALL "MySQL_real_connect" USING
+DBPRE                                      SQLCA-HOST
+DBPRE                                      SQLCA-USER
+DBPRE                                      SQLCA-PASSWD
+DBPRE                                      SQLCA-DBNAME
+DBPRE                                      SQLCA-PORT
+DBPRE                                      SQLCA-SOCKET
+DBPRE            END-CALL
+DBPRE            MOVE RETURN-CODE    TO SQLCODE
+DBPRE *       END-EXEC.
+              IF NOT DB-OK AND WS-CONNECT-TRIES < WS-CONNECT-MAX
+                 DISPLAY 'CONNECT FAILED, RETRY ' WS-CONNECT-TRIES
+                         ' OF ' WS-CONNECT-MAX
+                 MOVE WS-CONNECT-TRIES        TO WS-CONNECT-DELAY
+                 CALL "C$SLEEP" USING WS-CONNECT-DELAY
+                 END-CALL
+              END-IF
+           END-PERFORM
+           PERFORM DB-STATUS
+           .
+       CONNECT-WITH-RETRY-EXIT.
+           EXIT.
                                                  
       /
       **************************************************************************
@@ -368,6 +502,8 @@ DBPRE *    END-EXEC.
       *    END-EXEC
       *
            PERFORM DISPLAY-ALL-RECORDS
+      *
+           PERFORM DISPLAY-COMPARE-RECORDS
       *
            DISPLAY 'Delete entire table'
       * 
@@ -394,48 +530,59 @@ DBPRE   MOVE RETURN-CODE TO SQLCODE
            PERFORM DISPLAY-ALL-RECORDS
       *
            DISPLAY 'Insert new records'
-      * 
-           PERFORM VARYING T FROM 1 BY 1 UNTIL T > 10
-              MOVE T                   TO FIELD1-NUM
-              DISPLAY 'Inserting #' T
-DBPRE         MOVE 9             TO SQLCA-SEQUENCE
-      *       EXEC SQL
-DBPRE *       END-EXEC.
-DBPRE   MOVE LOW-VALUES TO SQLCA-STATEMENT
-DBPRE   STRING
-DBPRE   'INSERT ' DELIMITED SIZE
-DBPRE   'INTO ' DELIMITED SIZE
-DBPRE   'example_table ' DELIMITED SIZE
-DBPRE   '( ' DELIMITED SIZE
-DBPRE   'FIELD1, ' DELIMITED SIZE
-DBPRE   'FIELD2, ' DELIMITED SIZE
-DBPRE   'FIELD3 ' DELIMITED SIZE
-DBPRE   ') ' DELIMITED SIZE
-DBPRE   'VALUES ' DELIMITED SIZE
-DBPRE   '( ' DELIMITED SIZE
-DBPRE   SQLCA-QUOTE DELIMITED SIZE
-DBPRE   FIELD1 DELIMITED SIZE
-DBPRE   SQLCA-QUOTE DELIMITED SIZE
-DBPRE   ' ' DELIMITED SIZE
-DBPRE   ', ' DELIMITED SIZE
-DBPRE   '''Value2'' ' DELIMITED SIZE
-DBPRE   ', ' DELIMITED SIZE
-DBPRE   '''Value3'' ' DELIMITED SIZE
-DBPRE   ') ' DELIMITED SIZE
-DBPRE   INTO SQLCA-STATEMENT
-DBPRE   END-STRING
-DBPRE   CALL 'MySQL_query' USING SQLCA-STATEMENT
-DBPRE   END-CALL
-DBPRE   MOVE RETURN-CODE        TO SQLCODE
-      *       DISPLAY SQLCA-STATEMENT
-      *       DISPLAY 'SQLCODE=' SQLCODE
-              EVALUATE TRUE
-                WHEN DB-OK
-                   CONTINUE
-                WHEN OTHER
-                   PERFORM DB-STATUS
-              END-EVALUATE
-           END-PERFORM   
+      *
+           OPEN INPUT LOAD-FILE
+           IF WS-LOAD-FILE-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING LOAD FILE, STATUS: '
+                 WS-LOAD-FILE-STATUS
+           ELSE
+              PERFORM UNTIL LOAD-EOF
+                 READ LOAD-FILE
+                    AT END SET LOAD-EOF TO TRUE
+                    NOT AT END
+                       MOVE LOAD-FIELD1         TO FIELD1
+                       MOVE LOAD-FIELD2         TO FIELD2
+                       MOVE LOAD-FIELD3         TO FIELD3
+                       DISPLAY 'Inserting ' FIELD1
+DBPRE                  MOVE 9             TO SQLCA-SEQUENCE
+      *                EXEC SQL
+DBPRE *                END-EXEC.
+DBPRE            MOVE LOW-VALUES TO SQLCA-STATEMENT
+DBPRE            STRING
+DBPRE            'INSERT ' DELIMITED SIZE
+DBPRE            'INTO ' DELIMITED SIZE
+DBPRE            'example_table ' DELIMITED SIZE
+DBPRE            '( ' DELIMITED SIZE
+DBPRE            'FIELD1, ' DELIMITED SIZE
+DBPRE            'FIELD2, ' DELIMITED SIZE
+DBPRE            'FIELD3 ' DELIMITED SIZE
+DBPRE            ') ' DELIMITED SIZE
+DBPRE            'VALUES ' DELIMITED SIZE
+DBPRE            '( ' DELIMITED SIZE
+DBPRE            SQLCA-QUOTE DELIMITED SIZE
+DBPRE            FIELD1 DELIMITED SIZE
+DBPRE            SQLCA-QUOTE DELIMITED SIZE
+DBPRE            ', ' DELIMITED SIZE
+DBPRE            SQLCA-QUOTE DELIMITED SIZE
+DBPRE            FIELD2 DELIMITED SIZE
+DBPRE            SQLCA-QUOTE DELIMITED SIZE
+DBPRE            ', ' DELIMITED SIZE
+DBPRE            SQLCA-QUOTE DELIMITED SIZE
+DBPRE            FIELD3 DELIMITED SIZE
+DBPRE            SQLCA-QUOTE DELIMITED SIZE
+DBPRE            ') ' DELIMITED SIZE
+DBPRE            INTO SQLCA-STATEMENT
+DBPRE            END-STRING
+DBPRE            CALL 'MySQL_query' USING SQLCA-STATEMENT
+DBPRE            END-CALL
+DBPRE            MOVE RETURN-CODE        TO SQLCODE
+      *                DISPLAY SQLCA-STATEMENT
+      *                DISPLAY 'SQLCODE=' SQLCODE
+                       PERFORM DB-STATUS
+                 END-READ
+              END-PERFORM
+              CLOSE LOAD-FILE
+           END-IF
       *
            PERFORM DISPLAY-ALL-RECORDS
       * 
@@ -530,8 +677,27 @@ DBPRE       END-IF
 
 DBPRE       MOVE 1 TO SQLCA-CURSOR-CTRL (1)
 DBPRE       MOVE LOW-VALUES TO SQLCA-STATEMENT
-DBPRE       MOVE 'SELECT FIELD1, FIELD2, FI' TO SQLCA-STAT-LINE (1)
-DBPRE       MOVE 'ELD3 FROM example_table ' TO SQLCA-STAT-LINE (2)
+DBPRE       IF WS-FIELD1-FILTER = SPACES
+DBPRE          MOVE 'SELECT FIELD1, FIELD2, FI' TO SQLCA-STAT-LINE (1)
+DBPRE          MOVE 'ELD3 FROM example_table ' TO SQLCA-STAT-LINE (2)
+DBPRE       ELSE
+DBPRE          STRING
+DBPRE          'SELECT ' DELIMITED SIZE
+DBPRE          'FIELD1, ' DELIMITED SIZE
+DBPRE          'FIELD2, ' DELIMITED SIZE
+DBPRE          'FIELD3 ' DELIMITED SIZE
+DBPRE          'FROM ' DELIMITED SIZE
+DBPRE          'example_table ' DELIMITED SIZE
+DBPRE          'WHERE ' DELIMITED SIZE
+DBPRE          'FIELD1 ' DELIMITED SIZE
+DBPRE          'LIKE ' DELIMITED SIZE
+DBPRE          SQLCA-QUOTE DELIMITED SIZE
+DBPRE          WS-FIELD1-PATTERN DELIMITED SIZE
+DBPRE          SQLCA-QUOTE DELIMITED SIZE
+DBPRE          ' ' DELIMITED SIZE
+DBPRE          INTO SQLCA-STATEMENT
+DBPRE          END-STRING
+DBPRE       END-IF
 DBPRE       CALL 'MySQL_query' USING SQLCA-STATEMENT
 DBPRE       END-CALL
 DBPRE       MOVE RETURN-CODE TO SQLCODE
@@ -557,18 +723,17 @@ DBPRE             MOVE 0 TO SQLCODE
 DBPRE          END-IF
 DBPRE       END-IF
 DBPRE *     END-EXEC.
-            EVALUATE TRUE
-            WHEN DB-OK
-               CONTINUE
-            WHEN DB-NOT-FOUND
-               CONTINUE
-            WHEN OTHER
-               PERFORM DB-STATUS
-            END-EVALUATE
-                                                 
-            DISPLAY  'FIELD1=' FIELD1 ' FIELD2=' FIELD2 
+            PERFORM DB-STATUS
+
+            DISPLAY  'FIELD1=' FIELD1 ' FIELD2=' FIELD2
                      ' FIELD3=' FIELD3
-          
+            IF DB-OK
+               ADD 1                        TO WS-SAVE-FIELD-COUNT
+               MOVE FIELD1        TO SAVE-FIELD1 (WS-SAVE-FIELD-COUNT)
+               MOVE FIELD2        TO SAVE-FIELD2 (WS-SAVE-FIELD-COUNT)
+               MOVE FIELD3        TO SAVE-FIELD3 (WS-SAVE-FIELD-COUNT)
+            END-IF
+
             PERFORM UNTIL NOT DB-OK
 DBPRE          MOVE 14             TO SQLCA-SEQUENCE
       *        EXEC SQL
@@ -589,8 +754,12 @@ DBPRE             MOVE 0 TO SQLCODE
 DBPRE          END-IF
                EVALUATE TRUE
                  WHEN DB-OK
-                     DISPLAY  'FIELD1=' FIELD1 ' FIELD2=' FIELD2 
+                     DISPLAY  'FIELD1=' FIELD1 ' FIELD2=' FIELD2
                            ' FIELD3=' FIELD3
+                     ADD 1                  TO WS-SAVE-FIELD-COUNT
+                     MOVE FIELD1    TO SAVE-FIELD1 (WS-SAVE-FIELD-COUNT)
+                     MOVE FIELD2    TO SAVE-FIELD2 (WS-SAVE-FIELD-COUNT)
+                     MOVE FIELD3    TO SAVE-FIELD3 (WS-SAVE-FIELD-COUNT)
                  WHEN DB-NOT-FOUND
                     MOVE SPACE             TO FIELD1
                     MOVE SPACE             TO FIELD2
@@ -621,3 +790,126 @@ DBPRE *     END-EXEC.
            .
         DISPLAY-ALL-RECORDS-EXIT.
            EXIT.
+      /
+      **************************************************************************
+      *  D I S P L A Y - C O M P A R E - R E C O R D S   S E C T I O N          *
+      *  Opens a second cursor (slot 2) against related_table and compares     *
+      *  each row it returns against example_table's FIELD1/FIELD2/FIELD3.     *
+      **************************************************************************
+        DISPLAY-COMPARE-RECORDS SECTION.
+      *
+            DISPLAY '-----DISPLAY-COMPARE-RECORDS----------------'
+      * Attention !! Table name is CaSe sensitive!!!!!!!!!!!!!
+DBPRE       MOVE 16             TO SQLCA-SEQUENCE
+      *     EXEC SQL
+DBPRE *        DECLARE RELATEDROWS CURSOR FOR
+DBPRE *     END-EXEC.
+            EVALUATE TRUE
+            WHEN DB-OK
+               CONTINUE
+            WHEN OTHER
+               PERFORM DB-STATUS
+            END-EVALUATE
+      *
+DBPRE       MOVE 17             TO SQLCA-SEQUENCE
+      *     EXEC SQL
+DBPRE *          OPEN RELATEDROWS
+DBPRE       IF SQLCA-CURSOR-CTRL (2) = 1
+DBPRE          SET DB-CURSOR-ALREADY-OPEN TO TRUE
+DBPRE          PERFORM DB-STATUS
+DBPRE       END-IF
+
+DBPRE       MOVE 1 TO SQLCA-CURSOR-CTRL (2)
+DBPRE       MOVE LOW-VALUES TO SQLCA-STATEMENT
+DBPRE       MOVE 'SELECT FIELD1, FIELD2, FI' TO SQLCA-STAT-LINE (1)
+DBPRE       MOVE 'ELD3 FROM related_table ' TO SQLCA-STAT-LINE (2)
+DBPRE       CALL 'MySQL_query' USING SQLCA-STATEMENT
+DBPRE       END-CALL
+DBPRE       MOVE RETURN-CODE TO SQLCODE
+DBPRE       IF DB-OK
+DBPRE          CALL 'MySQL_use_result' USING SQLCA-RESULT (2)
+DBPRE          END-CALL
+DBPRE          IF SQLCA-RESULT (2) = NULL
+DBPRE             MOVE 100 TO SQLCODE
+DBPRE          ELSE
+DBPRE             MOVE 0 TO SQLCODE
+DBPRE          END-IF
+DBPRE       END-IF
+DBPRE       IF DB-OK
+DBPRE          CALL 'MySQL_fetch_row' USING SQLCA-RESULT (2)
+DBPRE                                          CMP-FIELD1
+DBPRE                                          CMP-FIELD2
+DBPRE                                          CMP-FIELD3
+DBPRE          END-CALL
+DBPRE          IF SQLCA-RESULT (2) = NULL
+DBPRE             MOVE 100 TO SQLCODE
+DBPRE          ELSE
+DBPRE             MOVE 0 TO SQLCODE
+DBPRE          END-IF
+DBPRE       END-IF
+DBPRE *     END-EXEC.
+            PERFORM DB-STATUS
+
+            MOVE ZERO TO WS-CMP-IDX
+            PERFORM UNTIL NOT DB-OK
+               ADD 1 TO WS-CMP-IDX
+               IF WS-CMP-IDX <= WS-SAVE-FIELD-COUNT
+                  AND CMP-FIELD1 = SAVE-FIELD1 (WS-CMP-IDX)
+                  AND CMP-FIELD2 = SAVE-FIELD2 (WS-CMP-IDX)
+                  AND CMP-FIELD3 = SAVE-FIELD3 (WS-CMP-IDX)
+                  DISPLAY 'MATCH   : ' CMP-FIELD1 ' ' CMP-FIELD2
+                          ' ' CMP-FIELD3
+               ELSE
+                  DISPLAY 'MISMATCH: ' CMP-FIELD1 ' ' CMP-FIELD2
+                          ' ' CMP-FIELD3
+               END-IF
+DBPRE          MOVE 18             TO SQLCA-SEQUENCE
+      *        EXEC SQL
+DBPRE *        END-EXEC.
+DBPRE       IF SQLCA-CURSOR-CTRL (2) = 0
+DBPRE          SET DB-CURSOR-NOT-OPEN TO TRUE
+DBPRE          PERFORM DB-STATUS
+DBPRE       END-IF
+DBPRE          CALL 'MySQL_fetch_row' USING SQLCA-RESULT (2)
+DBPRE                                          CMP-FIELD1
+DBPRE                                          CMP-FIELD2
+DBPRE                                          CMP-FIELD3
+DBPRE          END-CALL
+DBPRE          IF SQLCA-RESULT (2) = NULL
+DBPRE             MOVE 100 TO SQLCODE
+DBPRE          ELSE
+DBPRE             MOVE 0 TO SQLCODE
+DBPRE          END-IF
+               EVALUATE TRUE
+                 WHEN DB-OK
+                    CONTINUE
+                 WHEN DB-NOT-FOUND
+                    MOVE SPACE             TO CMP-FIELD1
+                    MOVE SPACE             TO CMP-FIELD2
+                    MOVE SPACE             TO CMP-FIELD3
+                 WHEN OTHER
+                    PERFORM DB-STATUS
+               END-EVALUATE
+            END-PERFORM
+            DISPLAY 'SQLCODE=' SQLCODE
+            SET DB-OK                      TO TRUE
+            DISPLAY '-------------------------------------------'
+      *
+DBPRE       MOVE 19             TO SQLCA-SEQUENCE
+      *     EXEC SQL
+      *        CLOSE RELATEDROWS
+DBPRE       IF SQLCA-CURSOR-CTRL (2) = 0
+DBPRE          SET DB-CURSOR-NOT-OPEN TO TRUE
+DBPRE          PERFORM DB-STATUS
+DBPRE       END-IF
+DBPRE       MOVE 0 TO SQLCA-CURSOR-CTRL (2)
+DBPRE *     END-EXEC.
+            EVALUATE TRUE
+            WHEN DB-OK
+               CONTINUE
+            WHEN OTHER
+               PERFORM DB-STATUS
+            END-EVALUATE
+           .
+        DISPLAY-COMPARE-RECORDS-EXIT.
+           EXIT.
