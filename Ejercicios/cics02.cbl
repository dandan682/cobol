@@ -13,28 +13,59 @@
        01 WS-SALIDA.
           05 WS-TEXTO     PIC X(8).
           05 WS-MENSAJE-S PIC X(70).
+      *
+      * REGISTRO DE AUDITORIA DE LOS MENSAJES RECIBIDOS
+       01 WS-AUDIT-REC.
+          05 FILLER          PIC X(10) VALUE 'PRUEBAC2 :'.
+          05 WS-AUDIT-TRNID  PIC X(04).
+          05 FILLER          PIC X(01) VALUE SPACE.
+          05 WS-AUDIT-DATE   PIC 9(07).
+          05 FILLER          PIC X(01) VALUE SPACE.
+          05 WS-AUDIT-TIME   PIC 9(07).
+          05 FILLER          PIC X(01) VALUE SPACE.
+          05 WS-AUDIT-MSG    PIC X(70).
 
        PROCEDURE DIVISION.
            PERFORM 1000-INICIO.
+           PERFORM 1500-AUDITORIA.
            PERFORM 2000-PROCESO.
            PERFORM 3000-FIN.
            GOBACK.
-           
+
        1000-INICIO.
       * INICIALIZAMOS LA VARIABLE DE LONGITUD DE ENTRADA Y SALIDA.
-           INITIALIZE WS-ENTRADA 
-                      WS-SALIDA 
+           INITIALIZE WS-ENTRADA
+                      WS-SALIDA
 
            EXEC CICS RECEIVE
                INTO (WS-ENTRADA)
                LENGTH(LENGTH OF WS-ENTRADA)
            END-EXEC.
 
+       1500-AUDITORIA.
+      * ANOTAMOS EL MENSAJE RECIBIDO EN LA COLA DE TRANSIENT DATA AUDT,
+      * IDENTIFICANDO LA TRANSACCION Y LA FECHA/HORA DE RECEPCION.
+           MOVE EIBTRNID     TO WS-AUDIT-TRNID
+           MOVE EIBDATE      TO WS-AUDIT-DATE
+           MOVE EIBTIME      TO WS-AUDIT-TIME
+           MOVE WS-MENSAJE-E TO WS-AUDIT-MSG
+           EXEC CICS WRITEQ TD
+               QUEUE ('AUDT')
+               FROM (WS-AUDIT-REC)
+               LENGTH (LENGTH OF WS-AUDIT-REC)
+           END-EXEC.
+
        2000-PROCESO.
 
+      * VALIDAMOS QUE SE HAYA INTRODUCIDO ALGUN TEXTO
+           IF WS-MENSAJE-E = SPACES
+              MOVE 'ERROR   :'                        TO WS-TEXTO
+              MOVE 'DEBE INTRODUCIR UN MENSAJE'       TO WS-MENSAJE-S
+           ELSE
       * MOVEMOS LA ENTRADA A LA SALIDA
-           MOVE WS-MENSAJE-E TO WS-MENSAJE-S 
-           MOVE 'SALIDA :'   TO WS-TEXTO 
+              MOVE WS-MENSAJE-E TO WS-MENSAJE-S
+              MOVE 'SALIDA :'   TO WS-TEXTO
+           END-IF
 
       * ENVIAMOS LA VARIABLE AL CICS
            EXEC CICS SEND 
