@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  PGCTBBATWS - COMMON BATCH-FRAMEWORK WORKING STORAGE          *
+      *  Copied into every PCTBnnnB dbpre batch program ahead of the  *
+      *  program's own WORKING-STORAGE fields.                        *
+      *****************************************************************
+        01  PGCTB-PROGRAM-NAME             PIC  X(08).
+        01  PGCTB-DATE                     PIC  9(06).
+        01  PGCTB-STARTTIME                PIC  9(06).
+        01  PGCTB-ENDTIME                  PIC  9(06).
+        01  PGCTB-STATUS-FLD               PIC  X(01) VALUE SPACE.
+            88 PGCTB-ERROR                 VALUE 'E'.
+        01  PGCTB-ERROR-MESSAGE            PIC  X(80) VALUE SPACES.
+        01  PGCTB-ERRNO                    PIC  S9(09) COMP.
