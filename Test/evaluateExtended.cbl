@@ -20,9 +20,30 @@
               WHEN 'blue'    ALSO 'red'     
                     DISPLAY 'Mixed colour is violet' 
               WHEN 'yellow'  ALSO 'blue'
-              WHEN 'blue'    ALSO 'yellow'  
+              WHEN 'blue'    ALSO 'yellow'
                     DISPLAY 'Mixed colour is green'
-              WHEN OTHER                    
-                    DISPLAY 'Incorrect input' 
+              WHEN 'white'   ALSO 'black'
+              WHEN 'black'   ALSO 'white'
+                    DISPLAY 'Mixed colour is grey'
+              WHEN 'white'   ALSO 'red'
+              WHEN 'red'     ALSO 'white'
+                    DISPLAY 'Mixed colour is pink'
+              WHEN 'white'   ALSO 'yellow'
+              WHEN 'yellow'  ALSO 'white'
+                    DISPLAY 'Mixed colour is pale yellow'
+              WHEN 'white'   ALSO 'blue'
+              WHEN 'blue'    ALSO 'white'
+                    DISPLAY 'Mixed colour is light blue'
+              WHEN 'black'   ALSO 'red'
+              WHEN 'red'     ALSO 'black'
+                    DISPLAY 'Mixed colour is maroon'
+              WHEN 'black'   ALSO 'yellow'
+              WHEN 'yellow'  ALSO 'black'
+                    DISPLAY 'Mixed colour is olive'
+              WHEN 'black'   ALSO 'blue'
+              WHEN 'blue'    ALSO 'black'
+                    DISPLAY 'Mixed colour is navy'
+              WHEN OTHER
+                    DISPLAY 'Incorrect input'
            END-EVALUATE.
            GOBACK.
